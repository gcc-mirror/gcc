@@ -0,0 +1,37 @@
+        >> PUSH source format
+        >>SOURCE format is fixed
+
+      *  This function is in public domain.
+      *  Contributed by
+      *
+      *  Companion to STORED-CHAR-LENGTH for fields sourced from
+      *  binary upstream feeds, where the padding past the real data
+      *  is trailing LOW-VALUE (NUL) rather than trailing SPACE.
+      *  FUNCTION TRIM only strips spaces, so STORED-CHAR-LENGTH
+      *  overstates the content length on those fields; this strips
+      *  trailing SPACE and LOW-VALUE, in either order, from the end.
+
+        Identification Division.
+        Function-ID. STORED-CHAR-LENGTH-NUL.
+        Data Division.
+        Working-Storage Section.
+        77 Ws-Length       PIC 9(8) COMP-5.
+        Linkage Section.
+        01 Candidate PIC X Any Length.
+        77 Output-Value    PIC 9(8) COMP-5.
+
+        Procedure Division using Candidate RETURNING Output-Value.
+          Move Function Length(Candidate) to Ws-Length.
+          Perform Strip-Trailing-Pad
+                  Until Ws-Length = Zero
+                     or (Candidate(Ws-Length:1) Not = Space
+                    and  Candidate(Ws-Length:1) Not = Low-Value).
+          Move Ws-Length to Output-Value.
+          Goback.
+
+        Strip-Trailing-Pad.
+          Subtract 1 From Ws-Length.
+
+        End Function STORED-CHAR-LENGTH-NUL.
+
+        >> pop source format
