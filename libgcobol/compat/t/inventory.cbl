@@ -0,0 +1,118 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Daily file-inventory report: walks a watched directory and
+      *  prints a size/age listing from CBL_CHECK_FILE_EXIST, so
+      *  operations has a glance-able report instead of an `ls -la`.
+        COPY posix-errno.
+        COPY posix-opendir.
+        COPY posix-readdir.
+        COPY posix-closedir.
+        COPY posix-gettimeofday.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gcobol-file-inventory.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-errno
+           FUNCTION posix-readdir
+           FUNCTION posix-closedir
+           FUNCTION posix-gettimeofday.
+
+       >>Define Constant WATCH-DIR as "/tmp/watched"
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        77 Watch-Dir         PIC X(100) VALUE WATCH-DIR.
+        77 Full-Path         PIC X(356).
+        77 Dir-Handle        Usage Pointer.
+        77 status-code       BINARY-LONG SIGNED.
+        77 readdir-status    BINARY-LONG.
+        77 Err-Msg           PIC X(100).
+        77 More-Entries      PIC X(01) VALUE 'Y'.
+           88 No-More-Entries VALUE 'N'.
+        77 Entry-Age-Seconds Binary-Double.
+        01 Dir-Entry.
+           COPY dirent.
+        01 Now-Timeval.
+           COPY timeval.
+
+      * CBL_CHECK_FILE_EXIST, with the raw 8-byte modification stamp
+      * also reachable as the epoch seconds it really is.
+        01 FI-FILE-INFO.
+           05  FI-FILE-SIZE-IN-BYTES   PIC 9(8) COMP-4.
+           05  FI-FILE-MOD-DATE-TIME.
+               10  FI-FILE-DATE        PIC 9(8) COMP-4.
+               10  FI-FILE-TIME        PIC 9(8) COMP-4.
+           05  FI-FILE-MOD-EPOCH REDEFINES FI-FILE-MOD-DATE-TIME
+                                           Binary-Double.
+           05  FI-FILE-TYPE             PIC 9(8) COMP-4.
+           05  FI-FILE-LINK-COUNT       PIC 9(8) COMP-4.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           Call "CBL_RUN_HEADER" using 'gcobol-file-inventory'
+                returning status-code.
+
+           Move Function posix-gettimeofday(Now-Timeval) to status-code.
+
+      * posix-opendir returns Usage Pointer; a Function-ID is also an
+      * ordinary callable subprogram, so it's invoked that way here
+      * rather than through the FUNCTION syntax used for the others.
+           Call "posix-opendir" using Watch-Dir
+                returning Dir-Handle.
+
+           If Dir-Handle = NULL
+              Display 'Cannot open ' Function Trim(Watch-Dir)
+                      ' - errno ' Function posix-errno(Err-Msg)
+                      ': ' Err-Msg
+              Stop Run With Error Status 1
+           End-If.
+
+           Display 'File inventory for ' Function Trim(Watch-Dir).
+           Display '----------------------------------------------'.
+
+           Perform 1000-LIST-ONE-ENTRY
+               Until No-More-Entries.
+
+           Move Function posix-closedir(Dir-Handle) to status-code.
+           Stop Run.
+
+       1000-LIST-ONE-ENTRY.
+
+           Move Function posix-readdir(Dir-Handle, Dir-Entry)
+             to readdir-status.
+
+           If readdir-status Not = ZERO
+              Move 'N' to More-Entries
+           Else
+              If d_name of Dir-Entry Not = '.'
+                 And d_name of Dir-Entry Not = '..'
+                 Perform 2000-REPORT-ONE-FILE
+              End-If
+           End-If.
+
+       2000-REPORT-ONE-FILE.
+
+           String Watch-Dir       Delimited By Space
+                  '/'             Delimited By Size
+                  Function Trim(d_name of Dir-Entry)
+                                  Delimited By Size
+             Into Full-Path.
+
+           Call "CBL_CHECK_FILE_EXIST" using Full-Path
+                                        FI-FILE-INFO
+                              returning status-code.
+
+           If status-code = ZERO
+              Compute Entry-Age-Seconds =
+                      tv_sec of Now-Timeval - FI-FILE-MOD-EPOCH
+              Display Function Trim(d_name of Dir-Entry) ' '
+                      FI-FILE-SIZE-IN-BYTES ' bytes, '
+                      Entry-Age-Seconds ' seconds old'
+           End-If.
