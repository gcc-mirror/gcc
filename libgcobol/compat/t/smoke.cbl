@@ -3,6 +3,7 @@
       *  Contributed by James K. Lowden of Cobolworx in October 2025
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *   
         COPY posix-errno.
+        COPY posix-open.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. gcobol-smoke-test.
@@ -13,8 +14,12 @@
            GNU-Linux.
        OBJECT-COMPUTER.
            GNU-Linux.
+       REPOSITORY.
+           FUNCTION posix-open.
 
-       >>Define FILENAME as "/tmp/smoke.empty"
+       >>Define Constant FILENAME as "/tmp/smoke.empty"
+       >>Define CBL_READ_FILE as 1
+       >>Define CBL_WRITE_FILE as 1
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -32,6 +37,8 @@
        WORKING-STORAGE SECTION.
         77 File-Name   PIC X(100) VALUE FILENAME.
         77 status-code BINARY-LONG SIGNED.
+        77 expected-status BINARY-LONG SIGNED.
+        77 failure-count BINARY-LONG SIGNED VALUE ZERO.
 
       * CBL_ALLOC_MEM
         01 mem-pointer	usage pointer.
@@ -51,45 +58,115 @@
             05 Mod-SS              PIC 9(2)   COMP.
             05 FILLER              PIC 9(2)   COMP. *> Always 00
 
+      * CBL_READ_FILE / CBL_WRITE_FILE
+        77 file-handle       PIC 9(8) COMP-5.
+        77 offset       BINARY-LONG VALUE 0.
+        77 byte-count        PIC 9(8) COMP VALUE 8.
+        77 rw-flags     PIC 9(8) COMP-5 VALUE 0.
+        77 read-flags   PIC 9(8) COMP-5 VALUE 1.
+        77 buf          PIC X(8) VALUE 'SMOKETST'.
+
        PROCEDURE DIVISION.
 
-        Display 'Allocating ' mem-size ' bytes ... ' with No Advancing.
-        
-        Call "CBL_ALLOC_MEM" using
-                               mem-pointer
-                     by value  mem-size
-                     by value  flags
-                     returning status-code.
+       0000-MAINLINE.
 
-        Display 'CBL_ALLOC_MEM        status: ' status-code.
-        
-        Display 'Checking on  ' Function Trim(File-Name) ' ...                 '
-                with No Advancing.
+           Display 'Clearing any leftover ' Function Trim(File-Name)
+                   ' ...  ' with No Advancing.
+
+           Call "CBL_DELETE_FILE" using File-Name
+                        returning status-code.
+
+           Display '(leftover) status: ' status-code.
+
+           Display 'Allocating ' mem-size ' bytes ... '
+                   with No Advancing.
+
+           Call "CBL_ALLOC_MEM" using
+                                  mem-pointer
+                        by value  mem-size
+                        by value  flags
+                        returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_ALLOC_MEM        status: ' status-code.
+
+           Display 'Checking on  ' Function Trim(File-Name) ' ...  '
+                   with No Advancing.
+
+           Call "CBL_CHECK_FILE_EXIST"  using    File-Name
+                                        file-info
+                              returning status-code.
+
+           Move 1 to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_CHECK_FILE_EXIST status: ' status-code.
+
+           Display 'Deleting     ' Function Trim(File-Name) ' ...  '
+                   with No Advancing.
+
+           Call "CBL_DELETE_FILE" using File-Name
+                        returning status-code.
+
+           Move -1 to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_DELETE_FILE      status: ' status-code.
+
+           Display 'Freeing ' mem-size ' bytes ...    '
+                   with No Advancing.
+
+           Call "CBL_FREE_MEM" using by value mem-pointer
+                       returning      status-code.
+
+           Move ZERO to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_FREE_MEM         status: ' status-code.
+
+           >>IF CBL_READ_FILE is defined
+           Move Function posix-open(File-Name, 66, 448) to file-handle.
+
+           Call "CBL_WRITE_FILE"
+            using     by value file-handle
+            by value  offset
+            by value  byte-count
+            by value  rw-flags
+                       buf
+            returning status-code.
 
-        Call "CBL_CHECK_FILE_EXIST"  using    File-Name
-                                     file-info
-                           returning status-code.
+           Move byte-count to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_WRITE_FILE       status: ' status-code.
 
-        Display 'CBL_CHECK_FILE_EXIST status: ' status-code.
+           Call "CBL_READ_FILE"
+            using     by value file-handle
+            by value  offset
+            by value  byte-count
+            by value  read-flags
+                       buf
+            returning status-code.
 
-        Display 'Deleting     ' Function Trim(File-Name) ' ...                 '
-                with No Advancing.
+           Move byte-count to expected-status.
+           Perform 8000-ASSERT-STATUS.
+           Display 'CBL_READ_FILE        status: ' status-code.
 
-        Call "CBL_DELETE_FILE" using File-Name
-                     returning status-code.
+           Call "CBL_DELETE_FILE" using File-Name
+                        returning status-code.
 
-        Display 'CBL_DELETE_FILE      status: ' status-code.
+           Display 'CBL_DELETE_FILE      status: ' status-code.
+           >>END-IF
 
-        Display 'Freeing ' mem-size ' bytes ...    ' with No Advancing.
+           If failure-count > ZERO
+              Display failure-count ' assertion(s) FAILED'
+              Stop Run With Error Status 1
+           End-If.
 
-        Call "CBL_FREE_MEM" using by value mem-pointer
-                    returning      status-code.
+           Display 'All smoke assertions passed'.
+           Stop Run.
 
-        Display 'CBL_FREE_MEM         status: ' status-code.
+       8000-ASSERT-STATUS.
 
-        >>IF CBL_READ_FILE is defined
-        Call "CBL_READ_FILE" 
-         using handle, offset, count, flags, buf
-         returning status-code.
-        >>END-IF
+           If status-code Not = expected-status
+              Display '  *** FAILED - expected ' expected-status
+              Add 1 to failure-count
+           End-If.
 
