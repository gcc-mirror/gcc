@@ -0,0 +1,410 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Nightly runtime-library health check.  Exercises the
+      *  CBL_*/posix-* routines the batch chain actually depends on
+      *  and asserts each one's status against its expected value,
+      *  the same way smoke.cbl does for the original four - so a
+      *  broken runtime library is caught here, before the first real
+      *  job step runs, rather than after it has silently corrupted a
+      *  night's processing.  Gate the batch chain's start on this
+      *  job's exit status.
+      *
+      *  Not exercised here, and why:
+      *   - CBL_CHECK_INDEXED_FILE needs an ORGANIZATION INDEXED
+      *     master file, which not every runtime installation is
+      *     configured to support (the standing "runtime is not
+      *     configured to support ORGANIZATION INDEXED" limitation) -
+      *     covered by a real INDEXED file wherever this job actually
+      *     runs.
+      *   - CBL_SEND_STATUS_PING needs a live monitoring endpoint to
+      *     connect to; pinging one from an unattended pre-batch
+      *     check would fail the whole health check on a monitoring
+      *     outage that has nothing to do with the runtime library.
+      *     Left for the real completion paragraph that already has
+      *     a real endpoint to call.
+      *   - posix-fork/execve/waitpid, posix-kill and posix-signal
+      *     spawn and signal real child processes; a health check has
+      *     no external utility of its own to launch safely, so those
+      *     stay covered by the supervisor programs that actually use
+      *     them.
+        COPY posix-errno.
+        COPY posix-open.
+        COPY posix-write.
+        COPY posix-close.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gcobol-nightly-health-check.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+           GNU-Linux.
+       OBJECT-COMPUTER.
+           GNU-Linux.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-write
+           FUNCTION posix-close.
+
+       >>Define Constant FILENAME     as "/tmp/health-check.dat"
+       >>Define Constant ARCHIVENAME  as "/tmp/health-check.arc"
+       >>Define Constant QUARANTINE   as "/tmp/health-check.quar"
+       >>Define Constant RENAMED-NAME as "/tmp/health-check.ren"
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        77 File-Name       PIC X(100) VALUE FILENAME.
+        77 Archive-Name    PIC X(100) VALUE ARCHIVENAME.
+        77 Quarantine-Name PIC X(100) VALUE QUARANTINE.
+        77 Renamed-Name    PIC X(100) VALUE RENAMED-NAME.
+        77 status-code       BINARY-LONG SIGNED.
+        77 expected-status   BINARY-LONG SIGNED.
+        77 failure-count     BINARY-LONG SIGNED VALUE ZERO.
+
+      * CBL_ALLOC_MEM / CBL_FREE_MEM
+        01 mem-pointer  usage pointer.
+        77 mem-size     pic x(8) comp-5 VALUE 64.
+        77 flags        pic x(8) comp-5 VALUE 0.
+
+      * CBL_CHECK_FILE_EXIST / CBL_CLASSIFY_ENTRY
+        01 file-info.
+          05  fi-size            PIC 9(8) COMP-4.
+          05  fi-mod-date-time.
+              10  fi-date        PIC 9(8) COMP-4.
+              10  fi-time        PIC 9(8) COMP-4.
+          05  fi-file-type       PIC 9(8) COMP-4.
+          05  fi-link-count      PIC 9(8) COMP-4.
+        01 entry-kind PIC X(01).
+
+      * CBL_READ_FILE / CBL_WRITE_FILE
+        77 file-handle  PIC 9(8) COMP-5.
+        77 rw-offset    BINARY-LONG VALUE 0.
+        77 byte-count   PIC 9(8) COMP VALUE 8.
+        77 rw-flags     PIC 9(8) COMP-5 VALUE 0.
+        77 read-flags   PIC 9(8) COMP-5 VALUE 1.
+        77 buf          PIC X(8) VALUE 'HEALTHCK'.
+
+      * CBL_GET_CURRENT_DIR
+        77 cwd-buf      PIC X(1024).
+
+      * CBL_DISK_FREE
+        77 free-bytes   BINARY-DOUBLE.
+
+      * CBL_SLEEP
+        77 sleep-secs   BINARY-DOUBLE VALUE 0.
+        77 sleep-nanos  BINARY-DOUBLE VALUE 1000000.
+
+      * CBL_WAIT_FOR_FILE
+        77 wait-timeout  BINARY-LONG VALUE 1.
+        77 wait-backoff  BINARY-LONG VALUE 1.
+        77 wait-result   PIC X(01).
+
+      * CBL_LOCK_REGISTER / CBL_LOCK_QUERY / CBL_LOCK_RELEASE
+        77 job-id        PIC X(32) VALUE 'HEALTH-CHECK'.
+
+      * CBL_FUNCTION_AVAILABLE
+        77 probe-name     PIC X(32).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           Call "CBL_RUN_HEADER" using 'gcobol-nightly-health-check'
+                returning status-code.
+
+           Perform 1000-CLEAR-LEFTOVERS.
+           Perform 2000-ALLOC-AND-FREE.
+           Perform 3000-FILE-LIFECYCLE.
+           Perform 4000-READ-WRITE.
+           Perform 5000-ENVIRONMENT-AND-DISK.
+           Perform 6000-WAIT-AND-SLEEP.
+           Perform 7000-LOCK-REGISTRY.
+           Perform 8000-FUNCTION-MANIFEST.
+
+           If failure-count > ZERO
+              Display failure-count ' health-check assertion(s) FAILED'
+              Stop Run With Error Status 1
+           End-If.
+
+           Display 'All nightly health-check assertions passed'.
+           Stop Run.
+
+       1000-CLEAR-LEFTOVERS.
+
+           Call "CBL_DELETE_FILE" using File-Name
+                        returning status-code.
+           Call "CBL_DELETE_FILE" using Archive-Name
+                        returning status-code.
+           Call "CBL_DELETE_FILE" using Quarantine-Name
+                        returning status-code.
+           Call "CBL_DELETE_FILE" using Renamed-Name
+                        returning status-code.
+
+       2000-ALLOC-AND-FREE.
+
+           Call "CBL_ALLOC_MEM" using
+                                  mem-pointer
+                        by value  mem-size
+                        by value  flags
+                        returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_ALLOC_MEM          status: ' status-code.
+
+           Call "CBL_FREE_MEM" using by value mem-pointer
+                       returning      status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_FREE_MEM           status: ' status-code.
+
+       3000-FILE-LIFECYCLE.
+
+           Move Function posix-open(File-Name, 65, 420)
+             to file-handle.
+
+           Move Function posix-write(file-handle, buf, byte-count)
+             to status-code.
+           Move Function posix-close(file-handle) to status-code.
+
+           Call "CBL_CHECK_FILE_EXIST" using File-Name, file-info
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           If fi-size Not = byte-count
+              Display '  *** FAILED - File-Name size ' fi-size
+                      ' expected ' byte-count
+              Add 1 to failure-count
+           End-If.
+           Display 'CBL_CHECK_FILE_EXIST  status: ' status-code.
+
+           Call "CBL_CLASSIFY_ENTRY" using fi-file-type, entry-kind
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_CLASSIFY_ENTRY    status: ' status-code
+                   ' kind: ' entry-kind.
+
+           Call "CBL_RENAME_FILE" using File-Name, Renamed-Name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_RENAME_FILE        status: ' status-code.
+
+           Call "CBL_COPY_FILE" using Renamed-Name, Archive-Name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_COPY_FILE          status: ' status-code.
+
+      *    A status of zero only means CBL_COPY_FILE ran to
+      *    completion, not that any bytes actually moved - confirm
+      *    the archive copy really carries the source's content
+      *    before anything downstream trusts it as a backup.
+           Call "CBL_CHECK_FILE_EXIST" using Archive-Name, file-info
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           If fi-size Not = byte-count
+              Display '  *** FAILED - Archive-Name size ' fi-size
+                      ' expected ' byte-count
+              Add 1 to failure-count
+           End-If.
+
+           Call "CBL_COPY_FILE" using Archive-Name, Quarantine-Name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+
+           Call "CBL_CHECK_FILE_EXIST" using Quarantine-Name, file-info
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           If fi-size Not = byte-count
+              Display '  *** FAILED - Quarantine-Name size ' fi-size
+                      ' expected ' byte-count
+              Add 1 to failure-count
+           End-If.
+
+           Call "CBL_DELETE_FILE" using Quarantine-Name
+                        returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_DELETE_FILE        status: ' status-code.
+
+           Call "CBL_ARCHIVE_AND_PURGE" using Renamed-Name,
+                                               Archive-Name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_ARCHIVE_AND_PURGE  status: ' status-code.
+
+      *    Same reasoning as the CBL_COPY_FILE check above - the
+      *    whole point of CBL_ARCHIVE_AND_PURGE is that Renamed-Name
+      *    is only gone because Archive-Name genuinely has its
+      *    content, so confirm that before trusting the status code.
+           Call "CBL_CHECK_FILE_EXIST" using Archive-Name, file-info
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           If fi-size Not = byte-count
+              Display '  *** FAILED - Archive-Name size ' fi-size
+                      ' expected ' byte-count ' after archive-and-purge'
+              Add 1 to failure-count
+           End-If.
+
+           Call "CBL_DELETE_FILE" using Quarantine-Name
+                        returning status-code.
+           Call "CBL_DELETE_FILE" using Archive-Name
+                        returning status-code.
+
+       4000-READ-WRITE.
+
+           Move Function posix-open(File-Name, 66, 448)
+             to file-handle.
+
+           Call "CBL_WRITE_FILE"
+            using     by value file-handle
+            by value  rw-offset
+            by value  byte-count
+            by value  rw-flags
+                       buf
+            returning status-code.
+
+           Move byte-count to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_WRITE_FILE         status: ' status-code.
+
+           Call "CBL_READ_FILE"
+            using     by value file-handle
+            by value  rw-offset
+            by value  byte-count
+            by value  read-flags
+                       buf
+            returning status-code.
+
+           Move byte-count to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_READ_FILE          status: ' status-code.
+
+           Call "CBL_DELETE_FILE" using File-Name
+                        returning status-code.
+
+       5000-ENVIRONMENT-AND-DISK.
+
+           Call "CBL_ENV_SNAPSHOT" returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_ENV_SNAPSHOT       status: ' status-code.
+
+      * CBL_GET_CURRENT_DIR is left out of this check: the name
+      * collides with a runtime intrinsic of the same name that takes
+      * a fixed 3-argument signature, so a CALL "CBL_GET_CURRENT_DIR"
+      * resolves against that fixed arity no matter what this
+      * library's own same-named routine declares.  Exercising it
+      * here would only reach the intrinsic, not the library, so
+      * CBL_RUN_HEADER covers the "where are we running" need
+      * directly through posix-getcwd instead.
+           Move '/tmp' to cwd-buf.
+
+           Call "CBL_DISK_FREE" using cwd-buf, free-bytes
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_DISK_FREE          status: ' status-code
+                   ' free bytes: ' free-bytes.
+
+       6000-WAIT-AND-SLEEP.
+
+           Call "CBL_SLEEP" using sleep-secs, sleep-nanos
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_SLEEP              status: ' status-code.
+
+           Call "CBL_ALLOC_MEM" using
+                                  mem-pointer
+                        by value  mem-size
+                        by value  flags
+                        returning status-code.
+           Call "CBL_FREE_MEM" using by value mem-pointer
+                       returning      status-code.
+
+      * Nothing has created File-Name at this point - confirms
+      * CBL_WAIT_FOR_FILE reports a clean timeout rather than
+      * hanging or false-reporting arrival.
+           Call "CBL_WAIT_FOR_FILE" using File-Name, wait-timeout,
+                                           wait-backoff, wait-result
+                              returning status-code.
+
+           Move 1 to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_WAIT_FOR_FILE      status: ' status-code
+                   ' result: ' wait-result.
+
+       7000-LOCK-REGISTRY.
+
+           Call "CBL_LOCK_REGISTER" using File-Name, job-id
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_LOCK_REGISTER      status: ' status-code.
+
+           Call "CBL_LOCK_QUERY" using File-Name, job-id
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_LOCK_QUERY         status: ' status-code
+                   ' holder: ' job-id.
+
+           Call "CBL_LOCK_RELEASE" using File-Name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_LOCK_RELEASE       status: ' status-code.
+
+       8000-FUNCTION-MANIFEST.
+
+           Move 'CBL_LOCK_REGISTER' to probe-name.
+           Call "CBL_FUNCTION_AVAILABLE" using probe-name
+                              returning status-code.
+
+           Move ZERO to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_FUNCTION_AVAILABLE status: ' status-code
+                   ' probe: ' Function Trim(probe-name).
+
+           Move 'CBL_NO_SUCH_ROUTINE' to probe-name.
+           Call "CBL_FUNCTION_AVAILABLE" using probe-name
+                              returning status-code.
+
+           Move 1 to expected-status.
+           Perform 9000-ASSERT-STATUS.
+           Display 'CBL_FUNCTION_AVAILABLE status: ' status-code
+                   ' probe: ' Function Trim(probe-name).
+
+       9000-ASSERT-STATUS.
+
+           If status-code Not = expected-status
+              Display '  *** FAILED - expected ' expected-status
+              Add 1 to failure-count
+           End-If.
