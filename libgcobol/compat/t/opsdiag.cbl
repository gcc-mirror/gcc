@@ -0,0 +1,75 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        COPY posix-errno.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gcobol-ops-diag.
+
+      * Ad hoc operator utility: type in any path, get back its
+      * CBL_CHECK_FILE_EXIST results, or a posix_errno-decoded reason
+      * when it isn't found, instead of a one-off throwaway program.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+           GNU-Linux.
+       OBJECT-COMPUTER.
+           GNU-Linux.
+       REPOSITORY.
+           FUNCTION posix-errno.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        77 File-Path    PIC X(1024).
+        77 status-code  BINARY-LONG SIGNED.
+        77 Err-Msg      PIC X(100).
+        77 More-Paths   PIC X(01) VALUE 'Y'.
+           88 No-More-Paths VALUE 'N' 'n'.
+
+      * CBL_CHECK_FILE_EXIST
+        01 file-info.
+          03 file-modification-day.
+            05 File-Size-In-Bytes  PIC 9(18)  COMP.
+            05 Mod-DD              PIC 9(2)   COMP. *> Modification Date
+            05 Mod-MO              PIC 9(2)   COMP.
+            05 Mod-YYYY            PIC 9(4)   COMP.
+          03 file-modification-time.
+            05 Mod-HH              PIC 9(2)   COMP. *> Modification Time
+            05 Mod-MM              PIC 9(2)   COMP.
+            05 Mod-SS              PIC 9(2)   COMP.
+            05 FILLER              PIC 9(2)   COMP. *> Always 00
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           Display 'gcobol ops diagnostic - blank path to quit'.
+
+           Perform 1000-CHECK-ONE-PATH
+               Until No-More-Paths.
+
+           Stop Run.
+
+       1000-CHECK-ONE-PATH.
+
+           Display 'Path to check: ' with No Advancing.
+           Accept File-Path from Console.
+
+           If File-Path = Spaces
+              Move 'N' to More-Paths
+           Else
+              Call "CBL_CHECK_FILE_EXIST" using File-Path
+                                           file-info
+                                 returning status-code
+
+              If status-code = ZERO
+                 Display '  exists, ' File-Size-In-Bytes ' bytes,'
+                         ' modified ' Mod-YYYY '-' Mod-MO '-' Mod-DD
+                         ' ' Mod-HH ':' Mod-MM ':' Mod-SS
+              Else
+                 Display '  not found or inaccessible - errno '
+                         Function posix-errno(Err-Msg) ': ' Err-Msg
+              End-If
+           End-If.
