@@ -0,0 +1,114 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Nightly pre-flight input-file validation.  Walks the list of
+      *  feed files the batch window expects and reports anything
+      *  missing or older than its allowed staleness window, before
+      *  the first real job step trips over it.
+        COPY posix-errno.
+        COPY posix-gettimeofday.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gcobol-preflight-check.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-errno
+           FUNCTION posix-gettimeofday.
+
+      * Expected feed files and their staleness window, in seconds.
+       >>Define Constant FEED-1 as "/tmp/feeds/daily-txn.dat"
+       >>Define Constant FEED-2 as "/tmp/feeds/customer-master.dat"
+       >>Define Constant FEED-3 as "/tmp/feeds/pricing-update.dat"
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        77 status-code       BINARY-LONG SIGNED.
+        77 Err-Msg           PIC X(100).
+        77 Exception-Count   BINARY-LONG VALUE ZERO.
+        77 Feed-Idx          BINARY-LONG.
+        77 Feed-Age-Seconds  Binary-Double.
+        01 Now-Timeval.
+           COPY timeval.
+
+        01 Expected-Feeds.
+           05 Expected-Feed-Entry OCCURS 3 TIMES.
+              10 Expected-Feed-Path    PIC X(100).
+              10 Expected-Feed-Max-Age BINARY-LONG.
+
+      * CBL_CHECK_FILE_EXIST, with the raw 8-byte modification stamp
+      * also reachable as the epoch seconds it really is.
+        01 FI-FILE-INFO.
+           05  FI-FILE-SIZE-IN-BYTES   PIC 9(8) COMP-4.
+           05  FI-FILE-MOD-DATE-TIME.
+               10  FI-FILE-DATE        PIC 9(8) COMP-4.
+               10  FI-FILE-TIME        PIC 9(8) COMP-4.
+           05  FI-FILE-MOD-EPOCH REDEFINES FI-FILE-MOD-DATE-TIME
+                                           Binary-Double.
+           05  FI-FILE-TYPE             PIC 9(8) COMP-4.
+           05  FI-FILE-LINK-COUNT       PIC 9(8) COMP-4.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           Call "CBL_RUN_HEADER" using 'gcobol-preflight-check'
+                returning status-code.
+
+           Perform 1000-INITIALIZE.
+
+           Perform 2000-CHECK-ONE-FEED
+               Varying Feed-Idx From 1 By 1
+               Until Feed-Idx > 3.
+
+           If Exception-Count > ZERO
+              Display Exception-Count
+                      ' feed-file exception(s) found - see above'
+              Stop Run With Error Status 1
+           End-If.
+
+           Display 'All expected feed files present and current'.
+           Stop Run.
+
+       1000-INITIALIZE.
+
+           Move FEED-1 to Expected-Feed-Path(1).
+           Move 86400  to Expected-Feed-Max-Age(1).
+           Move FEED-2 to Expected-Feed-Path(2).
+           Move 86400  to Expected-Feed-Max-Age(2).
+           Move FEED-3 to Expected-Feed-Path(3).
+           Move 43200  to Expected-Feed-Max-Age(3).
+
+           Move Function posix-gettimeofday(Now-Timeval) to status-code.
+
+       2000-CHECK-ONE-FEED.
+
+           Call "CBL_CHECK_FILE_EXIST"
+                using    Expected-Feed-Path(Feed-Idx)
+                         FI-FILE-INFO
+                returning status-code.
+
+           If status-code Not = ZERO
+              Display '*** MISSING: '
+                      Function Trim(Expected-Feed-Path(Feed-Idx))
+                      ' - errno ' Function posix-errno(Err-Msg)
+                      ': ' Err-Msg
+              Add 1 to Exception-Count
+           Else
+              Compute Feed-Age-Seconds =
+                      tv_sec of Now-Timeval - FI-FILE-MOD-EPOCH
+              If Feed-Age-Seconds > Expected-Feed-Max-Age(Feed-Idx)
+                 Display '*** STALE:   '
+                         Function Trim(Expected-Feed-Path(Feed-Idx))
+                         ' - ' Feed-Age-Seconds ' seconds old (max '
+                         Expected-Feed-Max-Age(Feed-Idx) ')'
+                 Add 1 to Exception-Count
+              Else
+                 Display '    OK:      '
+                         Function Trim(Expected-Feed-Path(Feed-Idx))
+                         ' - ' FI-FILE-SIZE-IN-BYTES ' bytes, '
+                         Feed-Age-Seconds ' seconds old'
+              End-If
+           End-If.
