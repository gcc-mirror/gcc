@@ -11,16 +11,23 @@
        PROGRAM-ID. CBL_FREE_MEM.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          77 WS-AUDIT-STATUS BINARY-LONG.
        LINKAGE SECTION.
-       77  RETURN-CODE			PIC 9(8) COMP.
+           COPY status-code Replacing ==STATUS-CODE== By
+                ==RETURN-CODE==.
        01  MEMORY-ADDRESS		USAGE IS POINTER.
 
-       PROCEDURE DIVISION USING MEMORY-ADDRESS, 
+       PROCEDURE DIVISION USING MEMORY-ADDRESS,
                       RETURNING RETURN-CODE.
 
            FREE MEMORY-ADDRESS.
            MOVE ZERO TO RETURN-CODE.
 
+           CALL "CBL_AUDIT_LOG" USING "CBL_FREE_MEM", "(pointer freed)",
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
            END PROGRAM CBL_FREE_MEM.
 
         >> POP SOURCE FORMAT
\ No newline at end of file
