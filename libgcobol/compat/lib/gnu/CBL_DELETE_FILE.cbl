@@ -1,29 +1,57 @@
        >>PUSH SOURCE FORMAT
        >>SOURCE FIXED
-      * Include the posix-unlink function
+      * Include the posix-unlink and posix-rename functions
         COPY posix-unlink.
+        COPY posix-rename.
 
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
       * MODIFY AFTER SUCCESSFUL TESTING / IMPLEMENTATION (VPH)
       *  This function is in the public domain.
-      *  Contributed by 
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *   
+      *  Contributed by
+      *
+      *  QUARANTINE-PATH is an optional third argument.  When the
+      *  caller supplies it, FILE-PATH is moved there (a soft delete
+      *  a recovery job can undo) instead of being unlinked; when
+      *  omitted, behavior is unchanged - a hard posix-unlink.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBL_DELETE_FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-unlink
+           FUNCTION posix-rename.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
           77 BUFSIZE USAGE BINARY-LONG.
+          77 WS-AUDIT-ARGS   PIC X(1024).
+          77 WS-AUDIT-STATUS PIC 9(8) COMP-5.
        LINKAGE SECTION.
-       77  RETURN-CODE			PIC 9(8) COMP-5.
+           COPY status-code Replacing ==STATUS-CODE== By
+                ==RETURN-CODE==.
        01  FILE-PATH			PIC X ANY LENGTH.
+       01  QUARANTINE-PATH		PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING FILE-PATH,
+                          BY REFERENCE OPTIONAL QUARANTINE-PATH,
+                          RETURNING RETURN-CODE.
 
-       PROCEDURE DIVISION USING FILE-PATH, RETURNING RETURN-CODE.
+           MOVE FILE-PATH TO WS-AUDIT-ARGS.
 
-           INSPECT FILE-PATH 
+           INSPECT FILE-PATH
                    REPLACING TRAILING SPACE BY LOW-VALUE
 
-           MOVE FUNCTION posix-unlink(FILE-PATH) TO RETURN-CODE.
+           IF QUARANTINE-PATH IS OMITTED
+              MOVE FUNCTION posix-unlink(FILE-PATH) TO RETURN-CODE
+           ELSE
+              MOVE FUNCTION posix-rename(FILE-PATH, QUARANTINE-PATH)
+                TO RETURN-CODE
+           END-IF.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_DELETE_FILE", WS-AUDIT-ARGS,
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
 
            END PROGRAM CBL_DELETE_FILE.
 
