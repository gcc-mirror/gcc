@@ -0,0 +1,87 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_WAIT_FOR_FILE" using     FILE-PATH
+      *                                     TIMEOUT-SECONDS
+      *                                     BACKOFF-SECONDS
+      *                                     WAIT-RESULT
+      *                           returning RETURN-CODE
+      *
+      *  Polls for FILE-PATH's arrival, sleeping BACKOFF-SECONDS
+      *  between checks (via CBL_SLEEP) until either the file shows
+      *  up or TIMEOUT-SECONDS has elapsed, so every job waiting on an
+      *  upstream feed does it the same documented way instead of its
+      *  own ad hoc sleep loop.  WAIT-RESULT comes back 'A' (arrived)
+      *  or 'T' (timed out); RETURN-CODE is zero for arrived, 1 for
+      *  timed out.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_WAIT_FOR_FILE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-ELAPSED-SECONDS       BINARY-LONG VALUE ZERO.
+       77  WS-CHECK-STATUS          PIC 9(8) COMP-5.
+       77  WS-SLEEP-STATUS          PIC 9(8) COMP-5.
+       77  WS-BACKOFF-SECS          BINARY-DOUBLE.
+       77  WS-ZERO-NANOSECONDS      BINARY-DOUBLE VALUE ZERO.
+       01  WS-FILE-INFO.
+           05  WS-FILE-SIZE-IN-BYTES    PIC 9(8) COMP-4.
+           05  WS-FILE-MOD-DATE-TIME.
+               10  WS-FILE-DATE         PIC 9(8) COMP-4.
+               10  WS-FILE-TIME         PIC 9(8) COMP-4.
+           05  WS-FILE-TYPE             PIC 9(8) COMP-4.
+           05  WS-FILE-LINK-COUNT       PIC 9(8) COMP-4.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  FILE-PATH                PIC X ANY LENGTH.
+       77  TIMEOUT-SECONDS          BINARY-LONG.
+       77  BACKOFF-SECONDS          BINARY-LONG.
+       01  WAIT-RESULT              PIC X(01).
+           88  WAIT-ARRIVED             VALUE 'A'.
+           88  WAIT-TIMED-OUT           VALUE 'T'.
+
+       PROCEDURE DIVISION USING FILE-PATH, TIMEOUT-SECONDS,
+                          BACKOFF-SECONDS, WAIT-RESULT,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           SET WAIT-TIMED-OUT TO TRUE.
+           MOVE ZERO TO WS-ELAPSED-SECONDS.
+
+           PERFORM 1000-POLL-ONCE
+               UNTIL WAIT-ARRIVED
+                   OR WS-ELAPSED-SECONDS >= TIMEOUT-SECONDS.
+
+           IF WAIT-ARRIVED
+              MOVE ZERO TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-POLL-ONCE.
+
+           CALL "CBL_CHECK_FILE_EXIST" USING FILE-PATH, WS-FILE-INFO
+                                     RETURNING WS-CHECK-STATUS.
+
+           IF WS-CHECK-STATUS = ZERO
+              SET WAIT-ARRIVED TO TRUE
+           ELSE
+              MOVE BACKOFF-SECONDS TO WS-BACKOFF-SECS
+              CALL "CBL_SLEEP" USING WS-BACKOFF-SECS,
+                                      WS-ZERO-NANOSECONDS
+                              RETURNING WS-SLEEP-STATUS
+              ADD BACKOFF-SECONDS TO WS-ELAPSED-SECONDS
+           END-IF.
+
+           END PROGRAM CBL_WAIT_FOR_FILE.
+
+        >> POP SOURCE FORMAT
