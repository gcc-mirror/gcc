@@ -0,0 +1,86 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-lseek, posix-open, posix-write and
+      * posix-close functions
+        COPY posix-lseek.
+        COPY posix-open.
+        COPY posix-write.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_CHECKPOINT_SAVE" using     SOURCE-FD
+      *                                       CHECKPOINT-PATH
+      *                             returning RETURN-CODE
+      *
+      *  Persists SOURCE-FD's current byte offset (via posix-lseek,
+      *  SEEK-CUR) to CHECKPOINT-PATH, so a long sequential job that
+      *  dies partway through can resume from here (see
+      *  CBL_CHECKPOINT_RESTORE) instead of reprocessing from the top.
+      *  Call this periodically - after every N records, say - rather
+      *  than only once at the end.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_CHECKPOINT_SAVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-lseek
+           FUNCTION posix-open
+           FUNCTION posix-write
+           FUNCTION posix-close.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  CKPT-FD                  PIC 9(8) COMP-5.
+       77  CKPT-OFFSET              BINARY-LONG.
+       77  FUNC-RETURN-VALUE        PIC 9(8) COMP-5.
+       77  BYTES-WRITTEN            PIC 9(8) COMP-5.
+       01  MODE-0644                BINARY-LONG VALUE 420.
+       01  CKPT-OFFSET-TEXT         PIC 9(18).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       77  SOURCE-FD                PIC 9(8) COMP-5.
+       01  CHECKPOINT-PATH          PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING SOURCE-FD, CHECKPOINT-PATH,
+                          RETURNING RETURN-CODE.
+
+           MOVE FUNCTION posix-lseek(SOURCE-FD, 0, 4)
+             TO CKPT-OFFSET.
+           IF CKPT-OFFSET < ZERO
+              MOVE CKPT-OFFSET TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *    O_CREAT + O_WRONLY + O_TRUNC = 64 + 1 + 512
+           MOVE FUNCTION posix-open(CHECKPOINT-PATH, 577, MODE-0644)
+             TO CKPT-FD.
+           IF CKPT-FD < ZERO
+              MOVE CKPT-FD TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE CKPT-OFFSET TO CKPT-OFFSET-TEXT.
+           MOVE FUNCTION posix-write(CKPT-FD, CKPT-OFFSET-TEXT,
+                                      LENGTH OF CKPT-OFFSET-TEXT)
+             TO BYTES-WRITTEN.
+
+           IF BYTES-WRITTEN NOT = LENGTH OF CKPT-OFFSET-TEXT
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           MOVE FUNCTION posix-close(CKPT-FD) TO FUNC-RETURN-VALUE.
+
+           GOBACK.
+
+           END PROGRAM CBL_CHECKPOINT_SAVE.
+
+        >> POP SOURCE FORMAT
