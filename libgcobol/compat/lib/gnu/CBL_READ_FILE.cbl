@@ -0,0 +1,63 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-lseek and posix-read functions
+        COPY posix-lseek.
+        COPY posix-read.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_READ_FILE" using     FILE-HANDLE
+      *                       by value  FILE-OFFSET
+      *                       by value  FILE-COUNT
+      *                       by value  FILE-FLAGS
+      *                                 FILE-BUFFER
+      *                       returning RETURN-CODE
+      *
+      *  FILE-FLAGS, bit 0: when set, read from FILE-OFFSET; when
+      *  clear, read from the handle's current file position.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_READ_FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-lseek
+           FUNCTION posix-read.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          77 LSEEK-RESULT BINARY-LONG.
+       LINKAGE SECTION.
+       77  RETURN-CODE                     PIC 9(8) COMP-5.
+       77  FILE-HANDLE                     PIC 9(8) COMP-5.
+       77  FILE-OFFSET                     BINARY-LONG.
+       77  FILE-COUNT                      PIC 9(8) COMP.
+       77  FILE-FLAGS                      PIC 9(8) COMP-5.
+       01  FILE-BUFFER                     PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING
+                     BY VALUE  FILE-HANDLE,
+                     BY VALUE  FILE-OFFSET,
+                     BY VALUE  FILE-COUNT,
+                     BY VALUE  FILE-FLAGS,
+                               BY REFERENCE FILE-BUFFER
+                     RETURNING RETURN-CODE.
+
+           IF FUNCTION MOD(FILE-FLAGS, 2) = 1
+              MOVE FUNCTION posix-lseek(FILE-HANDLE, FILE-OFFSET, 2)
+                TO LSEEK-RESULT
+              IF LSEEK-RESULT < 0
+                 MOVE LSEEK-RESULT TO RETURN-CODE
+                 GOBACK
+              END-IF
+           END-IF.
+
+           MOVE FUNCTION posix-read(FILE-HANDLE, FILE-BUFFER,
+                                     FILE-COUNT)
+             TO RETURN-CODE.
+
+           END PROGRAM CBL_READ_FILE.
+
+        >> POP SOURCE FORMAT
