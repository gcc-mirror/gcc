@@ -0,0 +1,89 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-getenv function
+        COPY posix-getenv.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_ENV_SNAPSHOT" returning RETURN-CODE
+      *
+      *  Dumps the batch-relevant environment variables a job was
+      *  actually launched with to the run log, one NAME=VALUE line
+      *  apiece, so a "worked yesterday, fails today" incident can be
+      *  traced to a scheduler environment change instead of guessed
+      *  at after the fact.  There is no portable, standard-COBOL way
+      *  to enumerate the process's entire environment (that needs
+      *  the C library's environ[] array, which isn't a callable
+      *  routine); WS-ENV-NAME-ENTRY below is the documented list of
+      *  variables this shop's jobs actually depend on - add a name
+      *  there (and bump WS-ENV-NAME-COUNT) the day a job starts
+      *  relying on a new one.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_ENV_SNAPSHOT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-getenv.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ENV-NAMES.
+           05  WS-ENV-NAME-ENTRY       PIC X(32) OCCURS 8 TIMES.
+       77  WS-ENV-NAME-COUNT           BINARY-LONG VALUE 8.
+       77  WS-ENV-IDX                  BINARY-LONG.
+       77  WS-GETENV-STATUS            BINARY-LONG.
+       77  WS-ENV-VALUE                PIC X(1024).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE                 PIC 9(8) COMP-5.
+
+       PROCEDURE DIVISION RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           PERFORM 0100-BUILD-NAME-TABLE.
+
+           DISPLAY '=== Environment snapshot ==='.
+
+           PERFORM 1000-DUMP-ONE-VAR
+               VARYING WS-ENV-IDX FROM 1 BY 1
+               UNTIL WS-ENV-IDX > WS-ENV-NAME-COUNT.
+
+           DISPLAY '=== End environment snapshot ==='.
+
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       0100-BUILD-NAME-TABLE.
+
+           MOVE 'PATH'       TO WS-ENV-NAME-ENTRY(1).
+           MOVE 'HOME'       TO WS-ENV-NAME-ENTRY(2).
+           MOVE 'PWD'        TO WS-ENV-NAME-ENTRY(3).
+           MOVE 'LANG'       TO WS-ENV-NAME-ENTRY(4).
+           MOVE 'TMPDIR'     TO WS-ENV-NAME-ENTRY(5).
+           MOVE 'SHELL'      TO WS-ENV-NAME-ENTRY(6).
+           MOVE 'USER'       TO WS-ENV-NAME-ENTRY(7).
+           MOVE 'BATCH-DATE' TO WS-ENV-NAME-ENTRY(8).
+
+       1000-DUMP-ONE-VAR.
+
+           MOVE FUNCTION posix-getenv(WS-ENV-NAME-ENTRY(WS-ENV-IDX),
+                                       WS-ENV-VALUE)
+             TO WS-GETENV-STATUS.
+
+           IF WS-GETENV-STATUS = ZERO
+              DISPLAY FUNCTION TRIM(WS-ENV-NAME-ENTRY(WS-ENV-IDX))
+                      '=' FUNCTION TRIM(WS-ENV-VALUE)
+           ELSE
+              DISPLAY FUNCTION TRIM(WS-ENV-NAME-ENTRY(WS-ENV-IDX))
+                      ' (not set)'
+           END-IF.
+
+           END PROGRAM CBL_ENV_SNAPSHOT.
+
+        >> POP SOURCE FORMAT
