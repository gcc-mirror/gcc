@@ -0,0 +1,125 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-gettimeofday and posix-localtime functions
+        COPY posix-gettimeofday.
+        COPY posix-localtime.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_AUDIT_LOG" using     ROUTINE-NAME
+      *                                 ARGUMENT-TEXT
+      *                       by value  CALL-STATUS
+      *                       returning RETURN-CODE
+      *
+      *  A thin compliance-logging wrapper.  Appends one timestamped
+      *  line - routine name, the caller's argument summary, and the
+      *  wrapped call's own return code - to the shared audit file,
+      *  so a batch job that deletes, renames, copies, or allocates
+      *  something leaves a record behind instead of having to be
+      *  reconstructed from job output after the fact.  RETURN-CODE
+      *  reports whether the audit write itself succeeded; it is not
+      *  the status of the call being audited.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_AUDIT_LOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-gettimeofday
+           FUNCTION posix-localtime.
+
+       >>Define Constant AUDIT-LOG-PATH as "/tmp/gcobol-audit.log"
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+                  ASSIGN TO WS-AUDIT-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD            PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-PATH           PIC X(100) VALUE AUDIT-LOG-PATH.
+       77  WS-FILE-STATUS          PIC X(02).
+       77  WS-GETTIME-STATUS       BINARY-LONG.
+       77  WS-LOCALTIME-STATUS     BINARY-LONG.
+       77  WS-EPOCH-SECONDS        BINARY-LONG.
+       01  WS-NOW-TIMEVAL.
+           COPY timeval.
+       01  WS-NOW-TM.
+           COPY tm.
+       77  WS-YYYY                 PIC 9(4).
+       77  WS-MO                   PIC 9(2).
+       77  WS-DD                   PIC 9(2).
+       77  WS-HH                   PIC 9(2).
+       77  WS-MI                   PIC 9(2).
+       77  WS-SS                   PIC 9(2).
+       77  WS-TIMESTAMP            PIC X(19).
+       77  WS-STATUS-DISPLAY       PIC -(7)9.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE             PIC 9(8) COMP-5.
+       01  ROUTINE-NAME            PIC X ANY LENGTH.
+       01  ARGUMENT-TEXT           PIC X ANY LENGTH.
+       77  CALL-STATUS             PIC S9(8) COMP-5.
+
+       PROCEDURE DIVISION USING ROUTINE-NAME, ARGUMENT-TEXT,
+                          BY VALUE CALL-STATUS,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           MOVE FUNCTION posix-gettimeofday(WS-NOW-TIMEVAL)
+             TO WS-GETTIME-STATUS.
+           MOVE tv_sec OF WS-NOW-TIMEVAL TO WS-EPOCH-SECONDS.
+           MOVE FUNCTION posix-localtime(WS-EPOCH-SECONDS, WS-NOW-TM)
+             TO WS-LOCALTIME-STATUS.
+
+           COMPUTE WS-YYYY = tm_year OF WS-NOW-TM + 1900.
+           COMPUTE WS-MO   = tm_mon  OF WS-NOW-TM + 1.
+           MOVE tm_mday OF WS-NOW-TM TO WS-DD.
+           MOVE tm_hour OF WS-NOW-TM TO WS-HH.
+           MOVE tm_min  OF WS-NOW-TM TO WS-MI.
+           MOVE tm_sec  OF WS-NOW-TM TO WS-SS.
+
+           STRING WS-YYYY '-' WS-MO '-' WS-DD ' '
+                  WS-HH ':' WS-MI ':' WS-SS
+             DELIMITED BY SIZE INTO WS-TIMESTAMP.
+
+           MOVE CALL-STATUS TO WS-STATUS-DISPLAY.
+
+           STRING WS-TIMESTAMP           DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  FUNCTION TRIM(ROUTINE-NAME)
+                                          DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  FUNCTION TRIM(ARGUMENT-TEXT)
+                                          DELIMITED BY SIZE
+                  ' rc='                 DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATUS-DISPLAY)
+                                          DELIMITED BY SIZE
+             INTO AUDIT-RECORD.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF WS-FILE-STATUS NOT = '00'
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+           END-IF.
+
+           END PROGRAM CBL_AUDIT_LOG.
+
+        >> POP SOURCE FORMAT
