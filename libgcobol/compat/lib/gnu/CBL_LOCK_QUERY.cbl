@@ -0,0 +1,125 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-open, posix-flock and posix-close functions
+        COPY posix-open.
+        COPY posix-flock.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_LOCK_QUERY" using     LOCK-PATH
+      *                                  JOB-ID
+      *                        returning RETURN-CODE
+      *
+      *  Looks up LOCK-PATH in the shared lock registry.  JOB-ID
+      *  comes back with the holder recorded by CBL_LOCK_REGISTER,
+      *  and RETURN-CODE zero, if an entry is found; otherwise JOB-ID
+      *  comes back spaces and RETURN-CODE is 1.  Meant for an ops
+      *  diagnostic answering "who holds the lock on this file".
+      *
+      *  The read is taken under a shared flock on the same companion
+      *  lock file CBL_LOCK_REGISTER/CBL_LOCK_RELEASE hold exclusively
+      *  around their rewrite, so this never observes the registry
+      *  mid-truncate.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_LOCK_QUERY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-flock
+           FUNCTION posix-close.
+
+       >>Define Constant LOCK-REG-PATH as "/tmp/gcobol-lock-reg.log"
+       >>Define Constant LOCK-REG-LOCKFILE as "/tmp/gcobol-lock-reg.lck"
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCK-REGISTRY-FILE
+                  ASSIGN TO WS-REGISTRY-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCK-REGISTRY-FILE.
+       01  LOCK-REGISTRY-RECORD.
+           05  LR-LOCK-PATH         PIC X(256).
+           05  LR-JOB-ID            PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       77  WS-REGISTRY-PATH         PIC X(100) VALUE LOCK-REG-PATH.
+       77  WS-REG-LOCKFILE-PATH     PIC X(100)
+                                     VALUE LOCK-REG-LOCKFILE.
+       77  WS-REG-LOCK-FD           PIC 9(8) COMP-5.
+       77  WS-REG-LOCK-STATUS       PIC 9(8) COMP-5.
+       01  WS-REG-LOCK-MODE         BINARY-LONG VALUE 420.
+       77  WS-FILE-STATUS           PIC X(02).
+       77  WS-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-ENTRY-FOUND           VALUE 'Y'.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  LOCK-PATH                PIC X ANY LENGTH.
+       01  JOB-ID                   PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LOCK-PATH, JOB-ID,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           MOVE SPACES TO JOB-ID.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+
+      *    O_CREAT + O_RDWR = 64 + 2
+           MOVE FUNCTION posix-open(WS-REG-LOCKFILE-PATH, 66,
+                                     WS-REG-LOCK-MODE)
+             TO WS-REG-LOCK-FD.
+           IF WS-REG-LOCK-FD < ZERO
+              MOVE WS-REG-LOCK-FD TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 1)
+             TO WS-REG-LOCK-STATUS.
+
+           OPEN INPUT LOCK-REGISTRY-FILE.
+           IF WS-FILE-STATUS = '00'
+              PERFORM 1000-SCAN-FOR-MATCH
+                 UNTIL WS-FILE-STATUS NOT = '00'
+                     OR WS-ENTRY-FOUND
+              CLOSE LOCK-REGISTRY-FILE
+           END-IF.
+
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 8)
+             TO WS-REG-LOCK-STATUS.
+           MOVE FUNCTION posix-close(WS-REG-LOCK-FD)
+             TO WS-REG-LOCK-STATUS.
+
+           IF WS-ENTRY-FOUND
+              MOVE ZERO TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-SCAN-FOR-MATCH.
+
+           READ LOCK-REGISTRY-FILE
+              AT END
+                 MOVE '10' TO WS-FILE-STATUS
+              NOT AT END
+                 IF LR-LOCK-PATH = LOCK-PATH
+                    MOVE LR-JOB-ID TO JOB-ID
+                    SET WS-ENTRY-FOUND TO TRUE
+                 END-IF
+           END-READ.
+
+           END PROGRAM CBL_LOCK_QUERY.
+
+        >> POP SOURCE FORMAT
