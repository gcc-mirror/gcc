@@ -0,0 +1,47 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-nanosleep function
+        COPY posix-nanosleep.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_SLEEP" using     SLEEP-SECONDS
+      *                             SLEEP-NANOSECONDS
+      *                   returning RETURN-CODE
+      *
+      *  Pauses the calling job for the requested interval, so
+      *  retry/backoff logic (the wait-for-file poller, among others)
+      *  can sleep for a controlled interval directly instead of
+      *  busy-looping or shelling out.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_SLEEP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-nanosleep.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FUNC-RETURN-VALUE        PIC S9(8) COMP-5.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       77  SLEEP-SECONDS            BINARY-DOUBLE.
+       77  SLEEP-NANOSECONDS        BINARY-DOUBLE.
+
+       PROCEDURE DIVISION USING SLEEP-SECONDS, SLEEP-NANOSECONDS,
+                          RETURNING RETURN-CODE.
+
+           MOVE FUNCTION posix-nanosleep(SLEEP-SECONDS,
+                                          SLEEP-NANOSECONDS)
+             TO FUNC-RETURN-VALUE.
+           MOVE FUNC-RETURN-VALUE TO RETURN-CODE.
+
+           END PROGRAM CBL_SLEEP.
+
+        >> POP SOURCE FORMAT
