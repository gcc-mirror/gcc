@@ -0,0 +1,69 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_FUNCTION_AVAILABLE" using     FUNCTION-NAME
+      *                                returning RETURN-CODE
+      *
+      *  Answers "is FUNCTION-NAME actually linked into this build of
+      *  the compat library" against function-manifest.cpy's generated
+      *  list, so a job-control program can check one real, maintained
+      *  answer instead of every program guessing with its own
+      *  `>>IF ... is defined` compile-time test the way
+      *  compat/t/smoke.cbl does.  RETURN-CODE comes back zero if
+      *  FUNCTION-NAME is in the manifest, 1 if it is not.  The lookup
+      *  is case-sensitive, matching the manifest's own spelling
+      *  (upper case for CBL_* routines, lower case for posix-*
+      *  Function-IDs).
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_FUNCTION_AVAILABLE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MANIFEST.
+           COPY function-manifest.
+       77  WS-SEARCH-NAME             PIC X(32).
+       77  WS-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-NAME-FOUND              VALUE 'Y'.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE                PIC 9(8) COMP-5.
+       01  FUNCTION-NAME              PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING FUNCTION-NAME,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           MOVE FUNCTION-NAME TO WS-SEARCH-NAME.
+           MOVE 'N' TO WS-FOUND-SWITCH.
+
+           SET WS-MANIFEST-IDX TO 1.
+           PERFORM 1000-SCAN-ONE-ENTRY
+               UNTIL WS-MANIFEST-IDX > WS-MANIFEST-ENTRY-COUNT
+                  OR WS-NAME-FOUND.
+
+           IF WS-NAME-FOUND
+              MOVE ZERO TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-SCAN-ONE-ENTRY.
+
+           IF WS-MANIFEST-ENTRY-NAME(WS-MANIFEST-IDX) = WS-SEARCH-NAME
+              SET WS-NAME-FOUND TO TRUE
+           ELSE
+              SET WS-MANIFEST-IDX UP BY 1
+           END-IF.
+
+           END PROGRAM CBL_FUNCTION_AVAILABLE.
+
+        >> POP SOURCE FORMAT
