@@ -0,0 +1,97 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_CHECK_INDEXED_FILE" using     FILE-PATH
+      *                                          MI-INDEX-INFO
+      *                                returning RETURN-CODE
+      *
+      *  A health check for ORGANIZATION INDEXED master files: opens
+      *  FILE-PATH for input, reads every record in key order, and
+      *  hands back a record count and whether the keys actually came
+      *  back in ascending sequence - confirming the file opens and
+      *  its index is walkable, not just that the underlying OS path
+      *  exists (that's CBL_CHECK_FILE_EXIST's job).  Follows the house
+      *  convention of a leading 20-byte primary key.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_CHECK_INDEXED_FILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+                  ASSIGN TO WS-MASTER-PATH
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS MASTER-KEY
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MASTER-KEY      PIC X(20).
+           05  MASTER-DATA     PIC X(1004).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-PATH      PIC X(1024).
+       77  WS-FILE-STATUS      PIC X(02).
+       77  WS-PREVIOUS-KEY     PIC X(20).
+       77  WS-FIRST-RECORD     PIC X(01) VALUE 'Y'.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE             PIC 9(8) COMP-5.
+       01  FILE-PATH               PIC X ANY LENGTH.
+       01  MI-INDEX-INFO.
+           05  MI-RECORD-COUNT     PIC 9(8) COMP-4.
+           05  MI-KEY-SEQUENCE-OK  PIC X(01).
+               88  MI-KEYS-IN-ORDER     VALUE 'Y'.
+               88  MI-KEYS-OUT-OF-ORDER VALUE 'N'.
+
+       PROCEDURE DIVISION USING FILE-PATH, MI-INDEX-INFO,
+                          RETURNING RETURN-CODE.
+
+           MOVE FILE-PATH TO WS-MASTER-PATH.
+           MOVE ZERO TO MI-RECORD-COUNT.
+           SET MI-KEYS-IN-ORDER TO TRUE.
+           MOVE 'Y' TO WS-FIRST-RECORD.
+
+           OPEN INPUT MASTER-FILE.
+
+           IF WS-FILE-STATUS NOT = '00'
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              PERFORM 1000-READ-ONE-RECORD
+                  UNTIL WS-FILE-STATUS NOT = '00'
+              CLOSE MASTER-FILE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       1000-READ-ONE-RECORD.
+
+           READ MASTER-FILE NEXT RECORD.
+
+           IF WS-FILE-STATUS = '00'
+              ADD 1 TO MI-RECORD-COUNT
+              IF WS-FIRST-RECORD = 'Y'
+                 MOVE 'N' TO WS-FIRST-RECORD
+              ELSE
+                 IF MASTER-KEY NOT > WS-PREVIOUS-KEY
+                    SET MI-KEYS-OUT-OF-ORDER TO TRUE
+                 END-IF
+              END-IF
+              MOVE MASTER-KEY TO WS-PREVIOUS-KEY
+           END-IF.
+
+           END PROGRAM CBL_CHECK_INDEXED_FILE.
+
+        >> POP SOURCE FORMAT
