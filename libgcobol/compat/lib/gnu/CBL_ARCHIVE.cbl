@@ -0,0 +1,172 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-open, posix-read, posix-write, posix-close
+      * and posix-stat functions
+        COPY posix-open.
+        COPY posix-read.
+        COPY posix-write.
+        COPY posix-close.
+        COPY posix-stat.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_ARCHIVE" using     ARCHIVE-PATH
+      *                                FILE-COUNT
+      *                                SOURCE-FILE-TABLE
+      *                      returning RETURN-CODE
+      *
+      *  Bundles up to ARC-MAX-FILES source files into a single
+      *  archive file at ARCHIVE-PATH (mode 0644, created if it
+      *  doesn't exist, truncated if it does), so a day's worth of
+      *  output files can be handed off to transmission as one file
+      *  instead of N separate transfers.  Each member is stored as a
+      *  fixed header record - name padded to 256 bytes, followed by
+      *  its size as a 12-digit decimal count - immediately followed
+      *  by that many bytes of the member's own content, with the
+      *  next member's header right after.  There is no companion
+      *  unbundling routine yet; add one against this same header
+      *  layout if a downstream consumer needs to split the archive
+      *  back apart here rather than at the far end.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-read
+           FUNCTION posix-write
+           FUNCTION posix-close
+           FUNCTION posix-stat.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  ARC-MAX-FILES           PIC 9(8) COMP-5 VALUE 64.
+       77  FD-IN                   PIC 9(8) COMP-5.
+       77  FD-OUT                  PIC 9(8) COMP-5.
+       77  FUNC-RETURN-VALUE       PIC 9(8) COMP-5.
+       77  BYTES-READ              PIC 9(8) COMP-5.
+       77  BYTES-WRITTEN           PIC 9(8) COMP-5.
+       77  ARC-BUFFER              PIC X(32768).
+       77  ARC-FILE-IDX            PIC 9(8) COMP-5.
+       01  ARC-STAT-BUFFER.
+           COPY statbuf.
+       01  MODE-0644               BINARY-LONG VALUE 420.
+       01  ARC-HEADER-RECORD.
+           05  ARC-HDR-NAME        PIC X(256).
+           05  ARC-HDR-SIZE        PIC 9(12).
+       77  WS-AUDIT-ARGS           PIC X(1024).
+       77  WS-AUDIT-STATUS         PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE             PIC 9(8) COMP-5.
+       01  ARCHIVE-PATH            PIC X ANY LENGTH.
+       77  FILE-COUNT              PIC 9(8) COMP-5.
+       01  SOURCE-FILE-TABLE.
+           05  SOURCE-FILE-ENTRY   PIC X(256) OCCURS 64 TIMES.
+
+       PROCEDURE DIVISION USING ARCHIVE-PATH, FILE-COUNT,
+                          SOURCE-FILE-TABLE,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STRING 'files='                      DELIMITED BY SIZE
+                  FUNCTION TRIM(ARCHIVE-PATH)    DELIMITED BY SIZE
+             INTO WS-AUDIT-ARGS.
+
+           IF FILE-COUNT > ARC-MAX-FILES
+              MOVE 1 TO RETURN-CODE
+              CALL "CBL_AUDIT_LOG" USING "CBL_ARCHIVE", WS-AUDIT-ARGS,
+                           BY VALUE RETURN-CODE
+                         RETURNING WS-AUDIT-STATUS
+              GOBACK
+           END-IF.
+
+      *    O_CREAT + O_WRONLY + O_TRUNC = 64 + 1 + 512
+           MOVE FUNCTION posix-open(ARCHIVE-PATH, 577, MODE-0644)
+             TO FD-OUT.
+           IF FD-OUT < ZERO
+              MOVE FD-OUT TO RETURN-CODE
+              CALL "CBL_AUDIT_LOG" USING "CBL_ARCHIVE", WS-AUDIT-ARGS,
+                           BY VALUE RETURN-CODE
+                         RETURNING WS-AUDIT-STATUS
+              GOBACK
+           END-IF.
+
+           PERFORM ARCHIVE-ONE-FILE THRU ARCHIVE-ONE-FILE-EXIT
+              VARYING ARC-FILE-IDX FROM 1 BY 1
+              UNTIL ARC-FILE-IDX > FILE-COUNT
+                  OR RETURN-CODE NOT = ZERO.
+
+           MOVE FUNCTION posix-close(FD-OUT) TO FUNC-RETURN-VALUE.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_ARCHIVE", WS-AUDIT-ARGS,
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
+           GOBACK.
+
+           ARCHIVE-ONE-FILE.
+               MOVE FUNCTION posix-stat(
+                       SOURCE-FILE-ENTRY(ARC-FILE-IDX), ARC-STAT-BUFFER)
+                 TO FUNC-RETURN-VALUE.
+               IF FUNC-RETURN-VALUE NOT = ZERO
+                  MOVE FUNC-RETURN-VALUE TO RETURN-CODE
+                  GO TO ARCHIVE-ONE-FILE-EXIT
+               END-IF.
+
+               MOVE FUNCTION posix-open(
+                       SOURCE-FILE-ENTRY(ARC-FILE-IDX), 0, 0)
+                 TO FD-IN.
+               IF FD-IN < ZERO
+                  MOVE FD-IN TO RETURN-CODE
+                  GO TO ARCHIVE-ONE-FILE-EXIT
+               END-IF.
+
+               MOVE SOURCE-FILE-ENTRY(ARC-FILE-IDX) TO ARC-HDR-NAME.
+               MOVE st_size OF ARC-STAT-BUFFER TO ARC-HDR-SIZE.
+
+               MOVE FUNCTION posix-write(FD-OUT, ARC-HEADER-RECORD,
+                                       LENGTH OF ARC-HEADER-RECORD)
+                 TO BYTES-WRITTEN.
+               IF BYTES-WRITTEN NOT = LENGTH OF ARC-HEADER-RECORD
+                  MOVE 1 TO RETURN-CODE
+                  MOVE FUNCTION posix-close(FD-IN) TO FUNC-RETURN-VALUE
+                  GO TO ARCHIVE-ONE-FILE-EXIT
+               END-IF.
+
+               PERFORM COPY-A-BLOCK
+                  WITH TEST AFTER
+                  UNTIL BYTES-READ NOT > ZERO
+                      OR RETURN-CODE NOT = ZERO.
+
+               MOVE FUNCTION posix-close(FD-IN) TO FUNC-RETURN-VALUE.
+
+           ARCHIVE-ONE-FILE-EXIT.
+               EXIT.
+
+           COPY-A-BLOCK.
+               MOVE FUNCTION posix-read(FD-IN, ARC-BUFFER,
+                                         LENGTH OF ARC-BUFFER)
+                 TO BYTES-READ.
+               IF BYTES-READ > ZERO
+                  MOVE FUNCTION posix-write(FD-OUT, ARC-BUFFER,
+                                             BYTES-READ)
+                    TO BYTES-WRITTEN
+                  IF BYTES-WRITTEN NOT = BYTES-READ
+                     MOVE 1 TO RETURN-CODE
+                  END-IF
+               ELSE
+                  IF BYTES-READ < ZERO
+                     MOVE BYTES-READ TO RETURN-CODE
+                  END-IF
+               END-IF.
+
+           END PROGRAM CBL_ARCHIVE.
+
+        >> POP SOURCE FORMAT
