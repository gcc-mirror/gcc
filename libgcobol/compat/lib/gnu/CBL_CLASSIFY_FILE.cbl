@@ -0,0 +1,129 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-stat function
+        COPY posix-stat.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_CLASSIFY_FILE" using     FILE-PATH
+      *                                     FI-CLASSIFICATION
+      *                           returning RETURN-CODE
+      *
+      *  posix-stat.cbl's Show-Statbuf section decodes st_dev through
+      *  st_ctime, but only under the `D` debugging-line convention,
+      *  so that breakdown is visible with debugging mode on and
+      *  nowhere else.  This routine is the same breakdown, returned
+      *  as data instead of DISPLAY output, so production paragraphs
+      *  can classify a file (regular, directory, device, FIFO,
+      *  socket) and inspect its raw stat fields without switching on
+      *  debugging mode.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_CLASSIFY_FILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-stat.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FUNC-RETURN-VALUE        PIC 9(8) COMP-5.
+       77  WS-FILE-FORMAT           BINARY-LONG.
+       01  STAT-BUFFER.
+           COPY statbuf.
+
+      * st_mode's type nibble (st_mode divided by the permission-bit
+      * width of 4096) carries the S_IFMT file-type value, per
+      * stat(2): 1 FIFO, 2 char device, 4 directory, 6 block device,
+      * 8 regular, 10 symlink, 12 socket.
+       01  WS-TYPE-FIFO             BINARY-LONG VALUE  1.
+       01  WS-TYPE-CHAR-DEVICE      BINARY-LONG VALUE  2.
+       01  WS-TYPE-DIRECTORY        BINARY-LONG VALUE  4.
+       01  WS-TYPE-BLOCK-DEVICE     BINARY-LONG VALUE  6.
+       01  WS-TYPE-REGULAR          BINARY-LONG VALUE  8.
+       01  WS-TYPE-SYMLINK          BINARY-LONG VALUE 10.
+       01  WS-TYPE-SOCKET           BINARY-LONG VALUE 12.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  FILE-PATH                PIC X ANY LENGTH.
+       01  FI-CLASSIFICATION.
+           05  FI-FILE-KIND         PIC X(01).
+               88  FI-IS-FIFO            VALUE 'P'.
+               88  FI-IS-CHAR-DEVICE     VALUE 'C'.
+               88  FI-IS-DIRECTORY       VALUE 'D'.
+               88  FI-IS-BLOCK-DEVICE    VALUE 'B'.
+               88  FI-IS-REGULAR         VALUE 'F'.
+               88  FI-IS-SYMLINK         VALUE 'L'.
+               88  FI-IS-SOCKET          VALUE 'S'.
+               88  FI-IS-UNKNOWN-KIND    VALUE '?'.
+           05  FI-ST-DEV            Binary-Double.
+           05  FI-ST-INO            Binary-Double.
+           05  FI-ST-NLINK          Binary-Double.
+           05  FI-ST-MODE           Binary-Long.
+           05  FI-ST-UID            Binary-Long.
+           05  FI-ST-GID            Binary-Long.
+           05  FI-ST-RDEV           Binary-Double.
+           05  FI-ST-SIZE           Binary-Double.
+           05  FI-ST-BLKSIZE        Binary-Double.
+           05  FI-ST-BLOCKS         Binary-Double.
+           05  FI-ST-ATIME          Binary-Double.
+           05  FI-ST-MTIME          Binary-Double.
+           05  FI-ST-CTIME          Binary-Double.
+
+       PROCEDURE DIVISION USING FILE-PATH, FI-CLASSIFICATION,
+                          RETURNING RETURN-CODE.
+
+           MOVE FUNCTION posix-stat(FILE-PATH, STAT-BUFFER)
+             TO FUNC-RETURN-VALUE.
+
+           IF FUNC-RETURN-VALUE NOT = ZERO
+              MOVE FUNC-RETURN-VALUE TO RETURN-CODE
+              SET FI-IS-UNKNOWN-KIND TO TRUE
+              GOBACK
+           END-IF.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           MOVE st_dev     OF STAT-BUFFER TO FI-ST-DEV.
+           MOVE st_ino     OF STAT-BUFFER TO FI-ST-INO.
+           MOVE st_nlink   OF STAT-BUFFER TO FI-ST-NLINK.
+           MOVE st_mode    OF STAT-BUFFER TO FI-ST-MODE.
+           MOVE st_uid     OF STAT-BUFFER TO FI-ST-UID.
+           MOVE st_gid     OF STAT-BUFFER TO FI-ST-GID.
+           MOVE st_rdev    OF STAT-BUFFER TO FI-ST-RDEV.
+           MOVE st_size    OF STAT-BUFFER TO FI-ST-SIZE.
+           MOVE st_blksize OF STAT-BUFFER TO FI-ST-BLKSIZE.
+           MOVE st_blocks  OF STAT-BUFFER TO FI-ST-BLOCKS.
+           MOVE st_atime   OF STAT-BUFFER TO FI-ST-ATIME.
+           MOVE st_mtime   OF STAT-BUFFER TO FI-ST-MTIME.
+           MOVE st_ctime   OF STAT-BUFFER TO FI-ST-CTIME.
+
+           COMPUTE WS-FILE-FORMAT = st_mode OF STAT-BUFFER / 4096.
+
+           EVALUATE WS-FILE-FORMAT
+              WHEN WS-TYPE-REGULAR
+                 SET FI-IS-REGULAR TO TRUE
+              WHEN WS-TYPE-DIRECTORY
+                 SET FI-IS-DIRECTORY TO TRUE
+              WHEN WS-TYPE-SYMLINK
+                 SET FI-IS-SYMLINK TO TRUE
+              WHEN WS-TYPE-CHAR-DEVICE
+                 SET FI-IS-CHAR-DEVICE TO TRUE
+              WHEN WS-TYPE-BLOCK-DEVICE
+                 SET FI-IS-BLOCK-DEVICE TO TRUE
+              WHEN WS-TYPE-FIFO
+                 SET FI-IS-FIFO TO TRUE
+              WHEN WS-TYPE-SOCKET
+                 SET FI-IS-SOCKET TO TRUE
+              WHEN OTHER
+                 SET FI-IS-UNKNOWN-KIND TO TRUE
+           END-EVALUATE.
+
+           END PROGRAM CBL_CLASSIFY_FILE.
+
+        >> POP SOURCE FORMAT
