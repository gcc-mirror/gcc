@@ -0,0 +1,108 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-chmod and posix-stat functions
+        COPY posix-chmod.
+        COPY posix-stat.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_ARCHIVE_AND_PURGE" using     FILE-PATH
+      *                                          ARCHIVE-PATH
+      *                                returning RETURN-CODE
+      *
+      *  The archive-then-purge handoff, in one call: copies
+      *  FILE-PATH to ARCHIVE-PATH (CBL_COPY_FILE), locks the archive
+      *  copy read-only (posix-chmod, mode 0444), then re-stats
+      *  ARCHIVE-PATH to confirm it actually landed with that exact
+      *  permission before FILE-PATH is purged (CBL_DELETE_FILE).  If
+      *  the copy, the chmod, or the verification fails, RETURN-CODE
+      *  comes back nonzero and FILE-PATH is left untouched - a
+      *  silently-failed backup step must never be the reason the
+      *  only copy of a file gets deleted.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_ARCHIVE_AND_PURGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-chmod
+           FUNCTION posix-stat.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FUNC-RETURN-VALUE       PIC 9(8) COMP-5.
+       77  WS-CALL-STATUS          PIC 9(8) COMP-5.
+       77  WS-PERM-BITS            BINARY-LONG.
+       01  ARCH-STAT-BUFFER.
+           COPY statbuf.
+       01  MODE-0444               BINARY-LONG VALUE 292.
+       77  WS-AUDIT-ARGS           PIC X(1024).
+       77  WS-AUDIT-STATUS         PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE             PIC 9(8) COMP-5.
+       01  FILE-PATH               PIC X ANY LENGTH.
+       01  ARCHIVE-PATH            PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING FILE-PATH, ARCHIVE-PATH,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STRING FUNCTION TRIM(FILE-PATH)     DELIMITED BY SIZE
+                  ' -> '                       DELIMITED BY SIZE
+                  FUNCTION TRIM(ARCHIVE-PATH)  DELIMITED BY SIZE
+             INTO WS-AUDIT-ARGS.
+
+           PERFORM DO-ARCHIVE-AND-PURGE THRU ARCHIVE-AND-PURGE-EXIT.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_ARCHIVE_AND_PURGE",
+                        WS-AUDIT-ARGS,
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
+           GOBACK.
+
+           DO-ARCHIVE-AND-PURGE.
+               CALL "CBL_COPY_FILE" USING FILE-PATH, ARCHIVE-PATH
+                    RETURNING WS-CALL-STATUS.
+               MOVE WS-CALL-STATUS TO RETURN-CODE.
+               IF RETURN-CODE NOT = ZERO
+                  GO TO ARCHIVE-AND-PURGE-EXIT
+               END-IF.
+
+               MOVE FUNCTION posix-chmod(ARCHIVE-PATH, MODE-0444)
+                 TO FUNC-RETURN-VALUE.
+               IF FUNC-RETURN-VALUE < ZERO
+                  MOVE FUNC-RETURN-VALUE TO RETURN-CODE
+                  GO TO ARCHIVE-AND-PURGE-EXIT
+               END-IF.
+
+               MOVE FUNCTION posix-stat(ARCHIVE-PATH, ARCH-STAT-BUFFER)
+                 TO FUNC-RETURN-VALUE.
+               IF FUNC-RETURN-VALUE NOT = ZERO
+                  MOVE 1 TO RETURN-CODE
+                  GO TO ARCHIVE-AND-PURGE-EXIT
+               END-IF.
+
+               COMPUTE WS-PERM-BITS =
+                       FUNCTION MOD(st_mode OF ARCH-STAT-BUFFER, 512).
+               IF WS-PERM-BITS NOT = MODE-0444
+                  MOVE 1 TO RETURN-CODE
+                  GO TO ARCHIVE-AND-PURGE-EXIT
+               END-IF.
+
+               CALL "CBL_DELETE_FILE" USING FILE-PATH
+                    RETURNING WS-CALL-STATUS.
+               MOVE WS-CALL-STATUS TO RETURN-CODE.
+
+           ARCHIVE-AND-PURGE-EXIT.
+               EXIT.
+
+           END PROGRAM CBL_ARCHIVE_AND_PURGE.
+
+        >> POP SOURCE FORMAT
