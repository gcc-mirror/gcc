@@ -0,0 +1,81 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-socket, posix-connect, posix-write and
+      * posix-close functions
+        COPY posix-socket.
+        COPY posix-connect.
+        COPY posix-write.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  Opens a TCP connection to HOST:PORT, writes MESSAGE-TEXT,
+      *  and closes it.  Intended for a completion paragraph to push
+      *  a status ping directly to the monitoring endpoint instead
+      *  of relying on a sentinel file and a separate poller.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_SEND_STATUS_PING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-socket
+           FUNCTION posix-connect
+           FUNCTION posix-write
+           FUNCTION posix-close.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  SOCK-FD                 PIC 9(8) COMP-5.
+       77  BYTES-SENT               PIC 9(8) COMP-5.
+       77  CLOSE-STATUS             PIC 9(8) COMP-5.
+       01  AF-INET-DOMAIN           BINARY-LONG VALUE 2.
+       01  SOCK-STREAM-TYPE         BINARY-LONG VALUE 1.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  PING-HOST                PIC X ANY LENGTH.
+       01  PING-PORT                BINARY-LONG.
+       01  MESSAGE-TEXT             PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING PING-HOST, PING-PORT, MESSAGE-TEXT,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RETURN-CODE.
+           MOVE FUNCTION posix-socket(AF-INET-DOMAIN,
+                                       SOCK-STREAM-TYPE, 0)
+             TO SOCK-FD.
+           IF SOCK-FD < ZERO
+              MOVE SOCK-FD TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION posix-connect(SOCK-FD, PING-HOST, PING-PORT)
+             TO RETURN-CODE.
+           IF RETURN-CODE < ZERO
+              MOVE FUNCTION posix-close(SOCK-FD) TO CLOSE-STATUS
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION posix-write(SOCK-FD, MESSAGE-TEXT,
+                                      FUNCTION STORED-CHAR-LENGTH
+                                         (MESSAGE-TEXT))
+             TO BYTES-SENT.
+           IF BYTES-SENT < ZERO
+              MOVE BYTES-SENT TO RETURN-CODE
+           END-IF.
+
+           MOVE FUNCTION posix-close(SOCK-FD) TO CLOSE-STATUS.
+           IF RETURN-CODE = ZERO
+              MOVE CLOSE-STATUS TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+           END PROGRAM CBL_SEND_STATUS_PING.
+
+        >> POP SOURCE FORMAT
