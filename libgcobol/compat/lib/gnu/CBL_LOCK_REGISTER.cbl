@@ -0,0 +1,178 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-open, posix-flock and posix-close functions
+        COPY posix-open.
+        COPY posix-flock.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_LOCK_REGISTER" using     LOCK-PATH
+      *                                     JOB-ID
+      *                           returning RETURN-CODE
+      *
+      *  Records, in the shared lock registry, that JOB-ID currently
+      *  holds the flock on LOCK-PATH.  Call this right after a
+      *  successful posix-flock LOCK-EX/LOCK-SH, and CBL_LOCK_RELEASE
+      *  right after the matching LOCK-UN, so an ops diagnostic can
+      *  answer "who holds the lock on this file" from the registry
+      *  instead of guessing from scheduler log timestamps.
+      *
+      *  The registry file itself is shared by every job that calls
+      *  CBL_LOCK_REGISTER/CBL_LOCK_RELEASE, so its own load-modify-
+      *  save cycle is serialized with a dedicated flock on a
+      *  companion file (WS-REG-LOCKFILE-PATH) - separate from
+      *  whatever business lock JOB-ID is registering - so two jobs
+      *  registering or releasing at the same moment can't clobber
+      *  each other's update.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_LOCK_REGISTER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-flock
+           FUNCTION posix-close.
+
+       >>Define Constant LOCK-REG-PATH as "/tmp/gcobol-lock-reg.log"
+       >>Define Constant LOCK-REG-LOCKFILE as "/tmp/gcobol-lock-reg.lck"
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCK-REGISTRY-FILE
+                  ASSIGN TO WS-REGISTRY-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCK-REGISTRY-FILE.
+       01  LOCK-REGISTRY-RECORD.
+           05  LR-LOCK-PATH         PIC X(256).
+           05  LR-JOB-ID            PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       77  WS-REGISTRY-PATH         PIC X(100) VALUE LOCK-REG-PATH.
+       77  WS-REG-LOCKFILE-PATH     PIC X(100)
+                                     VALUE LOCK-REG-LOCKFILE.
+       77  WS-REG-LOCK-FD           PIC 9(8) COMP-5.
+       77  WS-REG-LOCK-STATUS       PIC 9(8) COMP-5.
+       01  WS-REG-LOCK-MODE         BINARY-LONG VALUE 420.
+       77  WS-FILE-STATUS           PIC X(02).
+       77  WS-MAX-ENTRIES           BINARY-LONG VALUE 100.
+       77  WS-ENTRY-COUNT           BINARY-LONG VALUE ZERO.
+       77  WS-ENTRY-IDX             BINARY-LONG.
+       77  WS-FOUND-IDX             BINARY-LONG VALUE ZERO.
+       01  WS-REGISTRY-TABLE.
+           05  WS-REGISTRY-ENTRY    OCCURS 100 TIMES.
+               10  WS-ENTRY-PATH    PIC X(256).
+               10  WS-ENTRY-JOB     PIC X(32).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  LOCK-PATH                PIC X ANY LENGTH.
+       01  JOB-ID                   PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LOCK-PATH, JOB-ID,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           MOVE ZERO TO RETURN-CODE.
+           MOVE ZERO TO WS-FOUND-IDX.
+
+      *    O_CREAT + O_RDWR = 64 + 2
+           MOVE FUNCTION posix-open(WS-REG-LOCKFILE-PATH, 66,
+                                     WS-REG-LOCK-MODE)
+             TO WS-REG-LOCK-FD.
+           IF WS-REG-LOCK-FD < ZERO
+              MOVE WS-REG-LOCK-FD TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 2)
+             TO WS-REG-LOCK-STATUS.
+
+           PERFORM 1000-LOAD-REGISTRY.
+
+           PERFORM 2000-FIND-ENTRY
+               VARYING WS-ENTRY-IDX FROM 1 BY 1
+               UNTIL WS-ENTRY-IDX > WS-ENTRY-COUNT
+                   OR WS-FOUND-IDX NOT = ZERO.
+
+           IF WS-FOUND-IDX NOT = ZERO
+              MOVE JOB-ID TO WS-ENTRY-JOB(WS-FOUND-IDX)
+           ELSE
+              IF WS-ENTRY-COUNT >= WS-MAX-ENTRIES
+                 MOVE 1 TO RETURN-CODE
+                 MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 8)
+                   TO WS-REG-LOCK-STATUS
+                 MOVE FUNCTION posix-close(WS-REG-LOCK-FD)
+                   TO WS-REG-LOCK-STATUS
+                 GOBACK
+              END-IF
+              ADD 1 TO WS-ENTRY-COUNT
+              MOVE LOCK-PATH TO WS-ENTRY-PATH(WS-ENTRY-COUNT)
+              MOVE JOB-ID    TO WS-ENTRY-JOB(WS-ENTRY-COUNT)
+           END-IF.
+
+           PERFORM 3000-SAVE-REGISTRY.
+
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 8)
+             TO WS-REG-LOCK-STATUS.
+           MOVE FUNCTION posix-close(WS-REG-LOCK-FD)
+             TO WS-REG-LOCK-STATUS.
+
+           GOBACK.
+
+       1000-LOAD-REGISTRY.
+
+           MOVE ZERO TO WS-ENTRY-COUNT.
+
+           OPEN INPUT LOCK-REGISTRY-FILE.
+           IF WS-FILE-STATUS = '00'
+              PERFORM 1100-READ-ONE-ENTRY
+                 UNTIL WS-FILE-STATUS NOT = '00'
+              CLOSE LOCK-REGISTRY-FILE
+           END-IF.
+
+       1100-READ-ONE-ENTRY.
+
+           READ LOCK-REGISTRY-FILE
+              AT END
+                 MOVE '10' TO WS-FILE-STATUS
+              NOT AT END
+                 IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+                    ADD 1 TO WS-ENTRY-COUNT
+                    MOVE LR-LOCK-PATH TO WS-ENTRY-PATH(WS-ENTRY-COUNT)
+                    MOVE LR-JOB-ID    TO WS-ENTRY-JOB(WS-ENTRY-COUNT)
+                 END-IF
+           END-READ.
+
+       2000-FIND-ENTRY.
+
+           IF WS-ENTRY-PATH(WS-ENTRY-IDX) = LOCK-PATH
+              MOVE WS-ENTRY-IDX TO WS-FOUND-IDX
+           END-IF.
+
+       3000-SAVE-REGISTRY.
+
+           OPEN OUTPUT LOCK-REGISTRY-FILE.
+           PERFORM 3100-WRITE-ONE-ENTRY
+               VARYING WS-ENTRY-IDX FROM 1 BY 1
+               UNTIL WS-ENTRY-IDX > WS-ENTRY-COUNT.
+           CLOSE LOCK-REGISTRY-FILE.
+
+       3100-WRITE-ONE-ENTRY.
+
+           MOVE WS-ENTRY-PATH(WS-ENTRY-IDX) TO LR-LOCK-PATH.
+           MOVE WS-ENTRY-JOB(WS-ENTRY-IDX)  TO LR-JOB-ID.
+           WRITE LOCK-REGISTRY-RECORD.
+
+           END PROGRAM CBL_LOCK_REGISTER.
+
+        >> POP SOURCE FORMAT
