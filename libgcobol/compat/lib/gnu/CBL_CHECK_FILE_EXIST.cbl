@@ -11,6 +11,10 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBL_CHECK_FILE_EXIST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-stat.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  FUNC-RETURN-VALUE		PIC 9(8) COMP-5.
@@ -24,22 +28,28 @@
            05  FI-FILE-MOD-DATE-TIME.
                10  FI-FILE-DATE		PIC 9(8) COMP-4.
                10  FI-FILE-TIME		PIC 9(8) COMP-4.
+           05  FI-FILE-TYPE		PIC 9(8) COMP-4.
+           05  FI-FILE-LINK-COUNT	PIC 9(8) COMP-4.
 
        PROCEDURE DIVISION USING FILE-PATH, FI-FILE-INFO,
                           RETURNING RETURN-CODE.
            MOVE FUNCTION posix-stat(FILE-PATH, STAT-BUFFER)
              TO FUNC-RETURN-VALUE.
-             
+
            IF FUNC-RETURN-VALUE = ZERO
            THEN
                MOVE ZERO TO RETURN-CODE
-               MOVE st_size  TO FI-FILE-SIZE-IN-BYTES
-               MOVE st_mtime TO FI-FILE-MOD-DATE-TIME
+               MOVE st_size   TO FI-FILE-SIZE-IN-BYTES
+               MOVE st_mtime  TO FI-FILE-MOD-DATE-TIME
+               MOVE st_mode   TO FI-FILE-TYPE
+               MOVE st_nlink  TO FI-FILE-LINK-COUNT
            ELSE
                MOVE 1 TO RETURN-CODE
                MOVE ZERO TO FI-FILE-SIZE-IN-BYTES
                MOVE ZERO TO FI-FILE-DATE
-               MOVE ZERO TO FI-FILE-TIME.
+               MOVE ZERO TO FI-FILE-TIME
+               MOVE ZERO TO FI-FILE-TYPE
+               MOVE ZERO TO FI-FILE-LINK-COUNT.
 
            END PROGRAM CBL_CHECK_FILE_EXIST.
 
