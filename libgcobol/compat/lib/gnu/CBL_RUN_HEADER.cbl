@@ -0,0 +1,92 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-getcwd and posix-getenv functions
+        COPY posix-getcwd.
+        COPY posix-getenv.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_RUN_HEADER" using     JOB-NAME
+      *                        returning RETURN-CODE
+      *
+      *  Prints the standard run-header banner every batch report
+      *  starts with, extended with the job's actual working
+      *  directory (CBL_GET_CURRENT_DIR / posix-getcwd) and the key
+      *  scheduler-supplied environment values (the same name list
+      *  CBL_ENV_SNAPSHOT dumps in full) so "what actually ran, and
+      *  from where, and with what parameters" is answered on the
+      *  report itself instead of by digging through scheduler logs.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_RUN_HEADER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-getcwd
+           FUNCTION posix-getenv.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-GETCWD-STATUS         PIC S9(8) COMP-5.
+       77  WS-CURRENT-DIR           PIC X(1024).
+       01  WS-ENV-NAMES.
+           05  WS-ENV-NAME-ENTRY    PIC X(32) OCCURS 2 TIMES.
+       77  WS-ENV-NAME-COUNT        BINARY-LONG VALUE 2.
+       77  WS-ENV-IDX               BINARY-LONG.
+       77  WS-GETENV-STATUS         BINARY-LONG.
+       77  WS-ENV-VALUE             PIC X(1024).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  JOB-NAME                 PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING JOB-NAME,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           DISPLAY '==================================================='.
+           DISPLAY 'Run header: ' FUNCTION TRIM(JOB-NAME).
+
+           MOVE FUNCTION posix-getcwd(WS-CURRENT-DIR)
+             TO WS-GETCWD-STATUS.
+           IF WS-GETCWD-STATUS = ZERO
+              DISPLAY 'Working directory: '
+                      FUNCTION TRIM(WS-CURRENT-DIR)
+           ELSE
+              DISPLAY 'Working directory: (unavailable)'
+           END-IF.
+
+           MOVE 'BATCH-DATE' TO WS-ENV-NAME-ENTRY(1).
+           MOVE 'PATH'       TO WS-ENV-NAME-ENTRY(2).
+
+           PERFORM 1000-DISPLAY-ONE-VAR
+               VARYING WS-ENV-IDX FROM 1 BY 1
+               UNTIL WS-ENV-IDX > WS-ENV-NAME-COUNT.
+
+           DISPLAY '==================================================='.
+
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       1000-DISPLAY-ONE-VAR.
+
+           MOVE FUNCTION posix-getenv(WS-ENV-NAME-ENTRY(WS-ENV-IDX),
+                                       WS-ENV-VALUE)
+             TO WS-GETENV-STATUS.
+
+           IF WS-GETENV-STATUS = ZERO
+              DISPLAY FUNCTION TRIM(WS-ENV-NAME-ENTRY(WS-ENV-IDX))
+                      '=' FUNCTION TRIM(WS-ENV-VALUE)
+           ELSE
+              DISPLAY FUNCTION TRIM(WS-ENV-NAME-ENTRY(WS-ENV-IDX))
+                      ' (not set)'
+           END-IF.
+
+           END PROGRAM CBL_RUN_HEADER.
+
+        >> POP SOURCE FORMAT
