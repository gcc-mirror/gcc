@@ -0,0 +1,63 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_CLASSIFY_ENTRY" using     FI-FILE-TYPE
+      *                                      FI-ENTRY-KIND
+      *                            returning RETURN-CODE
+      *
+      *  A directory-scan step already gets FI-FILE-TYPE (the raw
+      *  st_mode word) for free from CBL_CHECK_FILE_EXIST on every
+      *  entry it looks at, so this routine classifies from that
+      *  value directly instead of re-stat-ing the entry the way
+      *  CBL_CLASSIFY_FILE does.  The S_IFMT/S_IFREG/S_IFDIR/S_IFLNK
+      *  mask values are psx-open.cpy's (61440/32768/16384/40960),
+      *  restated here as WORKING-STORAGE constants because a bare
+      *  >>DEFINE is only usable as an >>IF/preprocessor symbol, not
+      *  as a data literal a PROCEDURE DIVISION statement can operate
+      *  on - masking
+      *  st_mode with S_IFMT and testing the result is arithmetically
+      *  the same as truncating st_mode / 4096 to its type nibble,
+      *  which is what the WS-S-IFxxx-NIBBLE constants below do.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_CLASSIFY_ENTRY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-TYPE-NIBBLE           BINARY-LONG.
+       77  WS-S-IFREG-NIBBLE        BINARY-LONG VALUE 8.
+       77  WS-S-IFDIR-NIBBLE        BINARY-LONG VALUE 4.
+       77  WS-S-IFLNK-NIBBLE        BINARY-LONG VALUE 10.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  FI-FILE-TYPE             PIC 9(8) COMP-4.
+       01  FI-ENTRY-KIND            PIC X(01).
+           88  FI-ENTRY-IS-FILE          VALUE 'F'.
+           88  FI-ENTRY-IS-DIRECTORY     VALUE 'D'.
+           88  FI-ENTRY-IS-SYMLINK       VALUE 'L'.
+           88  FI-ENTRY-IS-OTHER         VALUE '?'.
+
+       PROCEDURE DIVISION USING FI-FILE-TYPE, FI-ENTRY-KIND
+                          RETURNING RETURN-CODE.
+           MOVE ZERO TO RETURN-CODE.
+           COMPUTE WS-TYPE-NIBBLE = FI-FILE-TYPE / 4096.
+
+           EVALUATE WS-TYPE-NIBBLE
+              WHEN WS-S-IFREG-NIBBLE
+                 SET FI-ENTRY-IS-FILE TO TRUE
+              WHEN WS-S-IFDIR-NIBBLE
+                 SET FI-ENTRY-IS-DIRECTORY TO TRUE
+              WHEN WS-S-IFLNK-NIBBLE
+                 SET FI-ENTRY-IS-SYMLINK TO TRUE
+              WHEN OTHER
+                 SET FI-ENTRY-IS-OTHER TO TRUE
+           END-EVALUATE.
+
+           END PROGRAM CBL_CLASSIFY_ENTRY.
+
+        >> POP SOURCE FORMAT
