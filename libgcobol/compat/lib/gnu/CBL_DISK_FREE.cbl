@@ -0,0 +1,62 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-statvfs function
+        COPY posix-statvfs.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_DISK_FREE" using     PATH-ON-FILESYSTEM
+      *                                 FREE-BYTES-AVAILABLE
+      *                       returning RETURN-CODE
+      *
+      *  Reports the space available to the calling process, in
+      *  bytes, on the filesystem that holds PATH-ON-FILESYSTEM (the
+      *  path need not exist yet - any path on the target filesystem,
+      *  such as its parent directory, works).  Meant to be checked
+      *  before a large extract starts, so a job can abort right away
+      *  with a clear message instead of failing halfway through
+      *  after filling the filesystem mid-run.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_DISK_FREE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-statvfs.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FUNC-RETURN-VALUE        PIC 9(8) COMP-5.
+       01  DF-STATVFS-BUFFER.
+           COPY statvfsbuf.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  PATH-ON-FILESYSTEM       PIC X ANY LENGTH.
+       77  FREE-BYTES-AVAILABLE     BINARY-DOUBLE.
+
+       PROCEDURE DIVISION USING PATH-ON-FILESYSTEM,
+                          FREE-BYTES-AVAILABLE,
+                          RETURNING RETURN-CODE.
+
+           MOVE FUNCTION posix-statvfs(PATH-ON-FILESYSTEM,
+                                        DF-STATVFS-BUFFER)
+             TO FUNC-RETURN-VALUE.
+
+           IF FUNC-RETURN-VALUE NOT = ZERO
+              MOVE FUNC-RETURN-VALUE TO RETURN-CODE
+              MOVE ZERO TO FREE-BYTES-AVAILABLE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+              COMPUTE FREE-BYTES-AVAILABLE =
+                      f_bavail OF DF-STATVFS-BUFFER
+                    * f_frsize OF DF-STATVFS-BUFFER
+           END-IF.
+
+           END PROGRAM CBL_DISK_FREE.
+
+        >> POP SOURCE FORMAT
