@@ -0,0 +1,43 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-rename function
+        COPY posix-rename.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_RENAME_FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-rename.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          77 WS-AUDIT-ARGS   PIC X(1024).
+          77 WS-AUDIT-STATUS PIC 9(8) COMP-5.
+       LINKAGE SECTION.
+       77  RETURN-CODE			PIC 9(8) COMP-5.
+       01  OLD-FILE-PATH		PIC X ANY LENGTH.
+       01  NEW-FILE-PATH		PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING OLD-FILE-PATH, NEW-FILE-PATH,
+                          RETURNING RETURN-CODE.
+
+           STRING FUNCTION TRIM(OLD-FILE-PATH) DELIMITED BY SIZE
+                  ' -> '                       DELIMITED BY SIZE
+                  FUNCTION TRIM(NEW-FILE-PATH)  DELIMITED BY SIZE
+             INTO WS-AUDIT-ARGS.
+
+           MOVE FUNCTION posix-rename(OLD-FILE-PATH, NEW-FILE-PATH)
+             TO RETURN-CODE.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_RENAME_FILE", WS-AUDIT-ARGS,
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
+           END PROGRAM CBL_RENAME_FILE.
+
+        >> POP SOURCE FORMAT
