@@ -0,0 +1,42 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-getcwd function
+        COPY posix-getcwd.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_GET_CURRENT_DIR" using     DIR-PATH
+      *                              returning RETURN-CODE
+      *
+      *  Hands back the process's actual current working directory,
+      *  so a run's header paragraph can log it instead of assuming
+      *  it from how the scheduler invoked the job.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_GET_CURRENT_DIR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-getcwd.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FUNC-RETURN-VALUE        PIC S9(8) COMP-5.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  DIR-PATH                 PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING DIR-PATH,
+                          RETURNING RETURN-CODE.
+
+           MOVE FUNCTION posix-getcwd(DIR-PATH) TO FUNC-RETURN-VALUE.
+           MOVE FUNC-RETURN-VALUE TO RETURN-CODE.
+
+           END PROGRAM CBL_GET_CURRENT_DIR.
+
+        >> POP SOURCE FORMAT
