@@ -0,0 +1,90 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-lseek, posix-open, posix-read and
+      * posix-close functions
+        COPY posix-lseek.
+        COPY posix-open.
+        COPY posix-read.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_CHECKPOINT_RESTORE" using     TARGET-FD
+      *                                          CHECKPOINT-PATH
+      *                                          RESTORED-OFFSET
+      *                                returning RETURN-CODE
+      *
+      *  Reads the byte offset last saved by CBL_CHECKPOINT_SAVE from
+      *  CHECKPOINT-PATH and repositions TARGET-FD there (via
+      *  posix-lseek, SEEK-SET), so a restarted job can resume a long
+      *  sequential extract where it left off instead of from the
+      *  top.  If CHECKPOINT-PATH doesn't exist - a fresh run, with no
+      *  prior checkpoint - RETURN-CODE comes back 1, RESTORED-OFFSET
+      *  comes back zero, and TARGET-FD is left untouched; the caller
+      *  treats that the same as starting from the beginning.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_CHECKPOINT_RESTORE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-lseek
+           FUNCTION posix-open
+           FUNCTION posix-read
+           FUNCTION posix-close.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  CKPT-FD                  PIC 9(8) COMP-5.
+       77  FUNC-RETURN-VALUE        PIC 9(8) COMP-5.
+       77  BYTES-READ               PIC 9(8) COMP-5.
+       01  CKPT-OFFSET-TEXT         PIC 9(18).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       77  TARGET-FD                PIC 9(8) COMP-5.
+       01  CHECKPOINT-PATH          PIC X ANY LENGTH.
+       77  RESTORED-OFFSET          BINARY-LONG.
+
+       PROCEDURE DIVISION USING TARGET-FD, CHECKPOINT-PATH,
+                          RESTORED-OFFSET,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RESTORED-OFFSET.
+
+           MOVE FUNCTION posix-open(CHECKPOINT-PATH, 0, 0) TO CKPT-FD.
+           IF CKPT-FD < ZERO
+              MOVE 1 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION posix-read(CKPT-FD, CKPT-OFFSET-TEXT,
+                                     LENGTH OF CKPT-OFFSET-TEXT)
+             TO BYTES-READ.
+           MOVE FUNCTION posix-close(CKPT-FD) TO FUNC-RETURN-VALUE.
+
+           IF BYTES-READ NOT = LENGTH OF CKPT-OFFSET-TEXT
+              MOVE 1 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE CKPT-OFFSET-TEXT TO RESTORED-OFFSET.
+
+           MOVE FUNCTION posix-lseek(TARGET-FD, RESTORED-OFFSET, 2)
+             TO FUNC-RETURN-VALUE.
+           IF FUNC-RETURN-VALUE < ZERO
+              MOVE FUNC-RETURN-VALUE TO RETURN-CODE
+              MOVE ZERO TO RESTORED-OFFSET
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+           END PROGRAM CBL_CHECKPOINT_RESTORE.
+
+        >> POP SOURCE FORMAT
