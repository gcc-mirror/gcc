@@ -0,0 +1,162 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-open, posix-flock and posix-close functions
+        COPY posix-open.
+        COPY posix-flock.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "CBL_LOCK_RELEASE" using     LOCK-PATH
+      *                          returning RETURN-CODE
+      *
+      *  Clears LOCK-PATH's entry from the shared lock registry.
+      *  Call this right after the matching posix-flock LOCK-UN.
+      *  Clearing an entry that isn't there is not an error - it
+      *  leaves the registry unchanged and still returns zero.
+      *
+      *  Same registry-file locking as CBL_LOCK_REGISTER: the
+      *  load-modify-save cycle is serialized with a flock on a
+      *  companion lock file so a concurrent CBL_LOCK_REGISTER or
+      *  CBL_LOCK_RELEASE call can't race this one's rewrite.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_LOCK_RELEASE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-flock
+           FUNCTION posix-close.
+
+       >>Define Constant LOCK-REG-PATH as "/tmp/gcobol-lock-reg.log"
+       >>Define Constant LOCK-REG-LOCKFILE as "/tmp/gcobol-lock-reg.lck"
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCK-REGISTRY-FILE
+                  ASSIGN TO WS-REGISTRY-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCK-REGISTRY-FILE.
+       01  LOCK-REGISTRY-RECORD.
+           05  LR-LOCK-PATH         PIC X(256).
+           05  LR-JOB-ID            PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       77  WS-REGISTRY-PATH         PIC X(100) VALUE LOCK-REG-PATH.
+       77  WS-REG-LOCKFILE-PATH     PIC X(100)
+                                     VALUE LOCK-REG-LOCKFILE.
+       77  WS-REG-LOCK-FD           PIC 9(8) COMP-5.
+       77  WS-REG-LOCK-STATUS       PIC 9(8) COMP-5.
+       01  WS-REG-LOCK-MODE         BINARY-LONG VALUE 420.
+       77  WS-FILE-STATUS           PIC X(02).
+       77  WS-MAX-ENTRIES           BINARY-LONG VALUE 100.
+       77  WS-ENTRY-COUNT           BINARY-LONG VALUE ZERO.
+       77  WS-KEPT-COUNT            BINARY-LONG VALUE ZERO.
+       77  WS-ENTRY-IDX             BINARY-LONG.
+       01  WS-REGISTRY-TABLE.
+           05  WS-REGISTRY-ENTRY    OCCURS 100 TIMES.
+               10  WS-ENTRY-PATH    PIC X(256).
+               10  WS-ENTRY-JOB     PIC X(32).
+       01  WS-KEPT-TABLE.
+           05  WS-KEPT-ENTRY        OCCURS 100 TIMES.
+               10  WS-KEPT-PATH     PIC X(256).
+               10  WS-KEPT-JOB      PIC X(32).
+
+       LINKAGE SECTION.
+       77  RETURN-CODE              PIC 9(8) COMP-5.
+       01  LOCK-PATH                PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LOCK-PATH,
+                          RETURNING RETURN-CODE.
+
+       0000-MAINLINE.
+
+           MOVE ZERO TO RETURN-CODE.
+
+      *    O_CREAT + O_RDWR = 64 + 2
+           MOVE FUNCTION posix-open(WS-REG-LOCKFILE-PATH, 66,
+                                     WS-REG-LOCK-MODE)
+             TO WS-REG-LOCK-FD.
+           IF WS-REG-LOCK-FD < ZERO
+              MOVE WS-REG-LOCK-FD TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 2)
+             TO WS-REG-LOCK-STATUS.
+
+           PERFORM 1000-LOAD-REGISTRY.
+
+           MOVE ZERO TO WS-KEPT-COUNT.
+           PERFORM 2000-KEEP-OTHER-ENTRY
+               VARYING WS-ENTRY-IDX FROM 1 BY 1
+               UNTIL WS-ENTRY-IDX > WS-ENTRY-COUNT.
+
+           PERFORM 3000-SAVE-REGISTRY.
+
+           MOVE FUNCTION posix-flock(WS-REG-LOCK-FD, 8)
+             TO WS-REG-LOCK-STATUS.
+           MOVE FUNCTION posix-close(WS-REG-LOCK-FD)
+             TO WS-REG-LOCK-STATUS.
+
+           GOBACK.
+
+       1000-LOAD-REGISTRY.
+
+           MOVE ZERO TO WS-ENTRY-COUNT.
+
+           OPEN INPUT LOCK-REGISTRY-FILE.
+           IF WS-FILE-STATUS = '00'
+              PERFORM 1100-READ-ONE-ENTRY
+                 UNTIL WS-FILE-STATUS NOT = '00'
+              CLOSE LOCK-REGISTRY-FILE
+           END-IF.
+
+       1100-READ-ONE-ENTRY.
+
+           READ LOCK-REGISTRY-FILE
+              AT END
+                 MOVE '10' TO WS-FILE-STATUS
+              NOT AT END
+                 IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+                    ADD 1 TO WS-ENTRY-COUNT
+                    MOVE LR-LOCK-PATH TO WS-ENTRY-PATH(WS-ENTRY-COUNT)
+                    MOVE LR-JOB-ID    TO WS-ENTRY-JOB(WS-ENTRY-COUNT)
+                 END-IF
+           END-READ.
+
+       2000-KEEP-OTHER-ENTRY.
+
+           IF WS-ENTRY-PATH(WS-ENTRY-IDX) NOT = LOCK-PATH
+              ADD 1 TO WS-KEPT-COUNT
+              MOVE WS-ENTRY-PATH(WS-ENTRY-IDX)
+                TO WS-KEPT-PATH(WS-KEPT-COUNT)
+              MOVE WS-ENTRY-JOB(WS-ENTRY-IDX)
+                TO WS-KEPT-JOB(WS-KEPT-COUNT)
+           END-IF.
+
+       3000-SAVE-REGISTRY.
+
+           OPEN OUTPUT LOCK-REGISTRY-FILE.
+           PERFORM 3100-WRITE-ONE-ENTRY
+               VARYING WS-ENTRY-IDX FROM 1 BY 1
+               UNTIL WS-ENTRY-IDX > WS-KEPT-COUNT.
+           CLOSE LOCK-REGISTRY-FILE.
+
+       3100-WRITE-ONE-ENTRY.
+
+           MOVE WS-KEPT-PATH(WS-ENTRY-IDX) TO LR-LOCK-PATH.
+           MOVE WS-KEPT-JOB(WS-ENTRY-IDX)  TO LR-JOB-ID.
+           WRITE LOCK-REGISTRY-RECORD.
+
+           END PROGRAM CBL_LOCK_RELEASE.
+
+        >> POP SOURCE FORMAT
