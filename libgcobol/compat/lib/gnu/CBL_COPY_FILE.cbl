@@ -0,0 +1,114 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * Include the posix-open, posix-read, posix-write and
+      * posix-close functions
+        COPY posix-open.
+        COPY posix-read.
+        COPY posix-write.
+        COPY posix-close.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  Copies SOURCE-FILE-PATH to DEST-FILE-PATH, byte for byte,
+      *  creating DEST-FILE-PATH (mode 0644) if it doesn't exist and
+      *  truncating it if it does.  Intended for "archive a copy of
+      *  yesterday's extract before this run overwrites it" use.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_COPY_FILE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION posix-open
+           FUNCTION posix-read
+           FUNCTION posix-write
+           FUNCTION posix-close.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FD-IN                   PIC 9(8) COMP-5.
+       77  FD-OUT                  PIC 9(8) COMP-5.
+       77  FUNC-RETURN-VALUE       PIC 9(8) COMP-5.
+       77  BYTES-READ              PIC 9(8) COMP-5.
+       77  BYTES-WRITTEN           PIC 9(8) COMP-5.
+       77  COPY-BUFFER             PIC X(32768).
+       01  MODE-0644               BINARY-LONG VALUE 420.
+       77  WS-AUDIT-ARGS           PIC X(1024).
+       77  WS-AUDIT-STATUS         PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+       77  RETURN-CODE		   PIC 9(8) COMP-5.
+       01  SOURCE-FILE-PATH	   PIC X ANY LENGTH.
+       01  DEST-FILE-PATH	   PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING SOURCE-FILE-PATH, DEST-FILE-PATH,
+                          RETURNING RETURN-CODE.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           STRING FUNCTION TRIM(SOURCE-FILE-PATH) DELIMITED BY SIZE
+                  ' -> '                          DELIMITED BY SIZE
+                  FUNCTION TRIM(DEST-FILE-PATH)    DELIMITED BY SIZE
+             INTO WS-AUDIT-ARGS.
+
+           MOVE FUNCTION posix-open(SOURCE-FILE-PATH, 0, 0) TO FD-IN.
+           IF FD-IN < ZERO
+              MOVE FD-IN TO RETURN-CODE
+              CALL "CBL_AUDIT_LOG" USING "CBL_COPY_FILE",
+                           WS-AUDIT-ARGS,
+                           BY VALUE RETURN-CODE
+                         RETURNING WS-AUDIT-STATUS
+              GOBACK
+           END-IF.
+
+      *    O_CREAT + O_WRONLY + O_TRUNC = 64 + 1 + 512
+           MOVE FUNCTION posix-open(DEST-FILE-PATH, 577, MODE-0644)
+             TO FD-OUT.
+           IF FD-OUT < ZERO
+              MOVE FD-OUT TO RETURN-CODE
+              MOVE FUNCTION posix-close(FD-IN) TO FUNC-RETURN-VALUE
+              CALL "CBL_AUDIT_LOG" USING "CBL_COPY_FILE",
+                           WS-AUDIT-ARGS,
+                           BY VALUE RETURN-CODE
+                         RETURNING WS-AUDIT-STATUS
+              GOBACK
+           END-IF.
+
+           PERFORM COPY-A-BLOCK
+              WITH TEST AFTER
+              UNTIL BYTES-READ NOT > ZERO
+                  OR RETURN-CODE NOT = ZERO.
+
+           MOVE FUNCTION posix-close(FD-IN) TO FUNC-RETURN-VALUE.
+           MOVE FUNCTION posix-close(FD-OUT) TO FUNC-RETURN-VALUE.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_COPY_FILE", WS-AUDIT-ARGS,
+                        BY VALUE RETURN-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
+           GOBACK.
+
+           COPY-A-BLOCK.
+               MOVE FUNCTION posix-read(FD-IN, COPY-BUFFER,
+                                         LENGTH OF COPY-BUFFER)
+                 TO BYTES-READ.
+               IF BYTES-READ > ZERO
+                  MOVE FUNCTION posix-write(FD-OUT, COPY-BUFFER,
+                                             BYTES-READ)
+                    TO BYTES-WRITTEN
+                  IF BYTES-WRITTEN NOT = BYTES-READ
+                     MOVE 1 TO RETURN-CODE
+                  END-IF
+               ELSE
+                  IF BYTES-READ < ZERO
+                     MOVE BYTES-READ TO RETURN-CODE
+                  END-IF
+               END-IF.
+
+           END PROGRAM CBL_COPY_FILE.
+
+        >> POP SOURCE FORMAT
