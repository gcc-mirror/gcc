@@ -16,26 +16,49 @@
        PROGRAM-ID. CBL_ALLOC_MEM. 
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-ARGS           PIC X(1024).
+       77  WS-AUDIT-STATUS         PIC 9(8) COMP-5.
+       77  WS-SIZE-DISPLAYED       PIC Z(7)9.
 
        LINKAGE SECTION.
        01  MEMORY-REQUESTED		PIC X(8) COMP-5.
        01  MEMORY-ALLOCATED		USAGE IS POINTER.
        01  FLAGS                	PIC X(8) COMP-5.
-       77  STATUS-CODE                  BINARY-LONG SIGNED VALUE 0.
+           88  SKIP-ZERO-INIT		VALUE 1.
+           COPY status-code Replacing ==STATUS-CODE== By
+                ==STATUS-CODE==.
 
        PROCEDURE DIVISION USING     MEMORY-ALLOCATED,
-                          BY VALUE  MEMORY-REQUESTED, 
+                          BY VALUE  MEMORY-REQUESTED,
                           BY VALUE  FLAGS
                           RETURNING STATUS-CODE.
 
+           MOVE ZERO TO STATUS-CODE.
+
       D     Display 'MEMORY-REQUESTED: ' MEMORY-REQUESTED
       D            ' CHARACTERS INITIALIZED'
 
-           ALLOCATE MEMORY-REQUESTED CHARACTERS INITIALIZED,
-                    RETURNING MEMORY-ALLOCATED.
+           IF SKIP-ZERO-INIT
+              ALLOCATE MEMORY-REQUESTED CHARACTERS,
+                       RETURNING MEMORY-ALLOCATED
+           ELSE
+              ALLOCATE MEMORY-REQUESTED CHARACTERS INITIALIZED,
+                       RETURNING MEMORY-ALLOCATED
+           END-IF.
 
       D    IF MEMORY-ALLOCATED = NULLS THEN MOVE 1 TO STATUS-CODE.
 
+           MOVE MEMORY-REQUESTED TO WS-SIZE-DISPLAYED.
+           STRING 'size='                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SIZE-DISPLAYED)
+                                                  DELIMITED BY SIZE
+             INTO WS-AUDIT-ARGS.
+
+           CALL "CBL_AUDIT_LOG" USING "CBL_ALLOC_MEM", WS-AUDIT-ARGS,
+                        BY VALUE STATUS-CODE
+                      RETURNING WS-AUDIT-STATUS.
+
            END PROGRAM CBL_ALLOC_MEM.
 
         >> POP SOURCE FORMAT
\ No newline at end of file
