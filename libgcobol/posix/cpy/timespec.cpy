@@ -0,0 +1,7 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct timespec, as used by nanosleep(2) and friends.
+        05 tv_sec  Binary-Double.
+        05 tv_nsec Binary-Double.
