@@ -0,0 +1,7 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct timeval, as returned by gettimeofday(2).
+        05 tv_sec  Binary-Double.
+        05 tv_usec Binary-Double.
