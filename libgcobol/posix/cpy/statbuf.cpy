@@ -0,0 +1,22 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct stat, as returned by stat(2)/lstat(2)/fstat(2).
+        05 st_dev     Binary-Double.
+        05 st_ino     Binary-Double.
+        05 st_nlink   Binary-Double.
+        05 st_mode    Binary-Long.
+        05 st_uid     Binary-Long.
+        05 st_gid     Binary-Long.
+        05 FILLER     Binary-Long.
+        05 st_rdev    Binary-Double.
+        05 st_size    Binary-Double.
+        05 st_blksize Binary-Double.
+        05 st_blocks  Binary-Double.
+        05 st_atime   Binary-Double.
+        05 st_atime_nsec Binary-Double.
+        05 st_mtime   Binary-Double.
+        05 st_mtime_nsec Binary-Double.
+        05 st_ctime   Binary-Double.
+        05 st_ctime_nsec Binary-Double.
