@@ -0,0 +1,38 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      *
+      *  Named 88-level conditions over the numeric value posix-errno
+      *  returns, so a calling paragraph can branch on ENOENT/EEXIST/
+      *  EACCES/etc. instead of string-matching strerror's message.
+      *  The item name is supplied by the caller with REPLACING, e.g.:
+      *
+      *      COPY errno Replacing ==ERRNO-VALUE== By ==WS-ERRNO==.
+      *      ...
+      *      Move Function posix-errno(Ws-Msg) To Ws-Errno.
+      *      If ENOENT ...
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        01 ERRNO-VALUE Binary-Long.
+            88 EPERM         Value 1.
+            88 ENOENT        Value 2.
+            88 EINTR         Value 4.
+            88 EIO           Value 5.
+            88 ENXIO         Value 6.
+            88 EBADF         Value 9.
+            88 EAGAIN        Value 11.
+            88 ENOMEM        Value 12.
+            88 EACCES        Value 13.
+            88 EFAULT        Value 14.
+            88 EBUSY         Value 16.
+            88 EEXIST        Value 17.
+            88 EXDEV         Value 18.
+            88 ENOTDIR       Value 20.
+            88 EISDIR        Value 21.
+            88 EINVAL        Value 22.
+            88 ENFILE        Value 23.
+            88 EMFILE        Value 24.
+            88 EFBIG         Value 27.
+            88 ENOSPC        Value 28.
+            88 EROFS         Value 30.
+            88 EPIPE         Value 32.
+            88 ENAMETOOLONG  Value 36.
