@@ -10,6 +10,10 @@
        Function-ID. posix-errno.
 
        Data Division.
+       Working-Storage Section.
+       77 Em-pointer Usage Pointer.
+       77 Em-value   PIC X(256).
+       77 Em-size    Usage Binary-Long.
        Linkage Section.
        77 Return-Value Binary-Long.
        01 Error-Msg PIC X ANY LENGTH.
@@ -21,7 +25,20 @@
            returning Return-Value.
        CALL "strerror"
            using by value Return-Value
-           returning error-msg.
+           returning Em-pointer.
+       If Em-pointer = NULL
+          Move Spaces To Error-Msg
+       Else
+          Move Low-Value To Em-value
+          Move Function Length(Em-value) To Em-size
+          CALL "strncpy" using
+             By Reference Em-value,
+             By Value     Em-pointer,
+             By Value     Em-size
+             Returning    Em-pointer
+          Inspect Em-value Replacing Trailing Low-Value By Space
+          Move Em-value To Error-Msg
+       End-If.
        Goback.
        END FUNCTION posix-errno.
         >> POP source format
