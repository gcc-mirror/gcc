@@ -0,0 +1,10 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct dirent, as returned by readdir(3).
+        05 d_ino     Binary-Double.
+        05 d_off     Binary-Double.
+        05 d_reclen  Binary-Short.
+        05 d_type    PIC X(01).
+        05 d_name    PIC X(256).
