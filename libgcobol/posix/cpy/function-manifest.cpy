@@ -0,0 +1,51 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  Authoritative list of every CBL_* callable routine and
+      *  posix-*/Function-ID currently built into this compat library,
+      *  for CBL_FUNCTION_AVAILABLE to search.  This is maintenance
+      *  data, not a compile-time guess the way `>>IF ... is defined`
+      *  is in compat/t/smoke.cbl - a name belongs here once, and only
+      *  once, its .cbl exists in this tree.  Add a line (and bump
+      *  WS-MANIFEST-ENTRY-COUNT) the day a new routine is added;
+      *  nothing else in this copybook needs to change.
+        05  WS-MANIFEST-ENTRY-NAME PIC X(32) OCCURS 68 TIMES
+                                    INDEXED BY WS-MANIFEST-IDX
+            VALUES
+                'CBL_ALLOC_MEM'            'CBL_ARCHIVE'
+                'CBL_ARCHIVE_AND_PURGE'    'CBL_AUDIT_LOG'
+                'CBL_CHECKPOINT_RESTORE'   'CBL_CHECKPOINT_SAVE'
+                'CBL_CHECK_FILE_EXIST'     'CBL_CHECK_INDEXED_FILE'
+                'CBL_CLASSIFY_ENTRY'       'CBL_CLASSIFY_FILE'
+                'CBL_COPY_FILE'            'CBL_DELETE_FILE'
+                'CBL_DISK_FREE'            'CBL_ENV_SNAPSHOT'
+                'CBL_FREE_MEM'             'CBL_FUNCTION_AVAILABLE'
+                'CBL_GET_CURRENT_DIR'      'CBL_LOCK_QUERY'
+                'CBL_LOCK_REGISTER'        'CBL_LOCK_RELEASE'
+                'CBL_READ_FILE'            'CBL_RENAME_FILE'
+                'CBL_RUN_HEADER'           'CBL_SEND_STATUS_PING'
+                'CBL_SLEEP'                'CBL_WAIT_FOR_FILE'
+                'CBL_WRITE_FILE'
+                'posix-chmod'              'posix-chown'
+                'posix-close'              'posix-closedir'
+                'posix-connect'            'posix-dup2'
+                'posix-errno'              'posix-execve'
+                'posix-exit'               'posix-flock'
+                'posix-fork'               'posix-getcwd'
+                'posix-getenv'             'posix-gettimeofday'
+                'posix-gmtime'             'posix-kill'
+                'posix-localtime'          'posix-lseek'
+                'posix-lstat'              'posix-mkdir'
+                'posix-mktime'             'posix-nanosleep'
+                'posix-open'               'posix-opendir'
+                'posix-pipe'               'posix-read'
+                'posix-readdir'            'posix-realpath'
+                'posix-rename'             'posix-setenv'
+                'posix-signal'             'posix-socket'
+                'posix-stat'               'posix-statvfs'
+                'posix-symlink'            'posix-umask'
+                'posix-unlink'             'posix-waitpid'
+                'posix-write'              'stored-char-length'
+                'stored-char-length-nul'.
+        77  WS-MANIFEST-ENTRY-COUNT    BINARY-LONG VALUE 68.
