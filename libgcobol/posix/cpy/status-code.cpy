@@ -0,0 +1,14 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      *
+      *  Unified status-code layout, shared by every CBL_* and
+      *  posix-* routine's returning item.  The local name (which
+      *  varies - RETURN-VALUE, RETURN-CODE, STATUS-CODE, depending
+      *  on whether the routine is a Function-ID or a PROGRAM-ID) is
+      *  supplied by the caller with REPLACING, e.g.:
+      *
+      *      COPY status-code Replacing ==STATUS-CODE== By
+      *           ==RETURN-VALUE==.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+        77 STATUS-CODE Binary-Long Signed.
