@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct statvfs, as returned by statvfs(2).
+        05 f_bsize    Binary-Double.
+        05 f_frsize   Binary-Double.
+        05 f_blocks   Binary-Double.
+        05 f_bfree    Binary-Double.
+        05 f_bavail   Binary-Double.
+        05 f_files    Binary-Double.
+        05 f_ffree    Binary-Double.
+        05 f_favail   Binary-Double.
+        05 f_fsid     Binary-Double.
+        05 f_flag     Binary-Double.
+        05 f_namemax  Binary-Double.
