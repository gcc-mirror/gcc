@@ -6,7 +6,7 @@
       *  Contributed by James K. Lowden of Cobolworx in November 2025.
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
 
-      * >>DEFINE O_ACCMODE AS 3
+        >>DEFINE O_ACCMODE     AS        3
 
         >>DEFINE O_APPEND      AS     1024
       * >>DEFINE O_ASYNC                   not used by open(2)
@@ -25,20 +25,20 @@
         >>DEFINE O_RDONLY      AS        0
         >>DEFINE O_RDWR        AS        2
         >>DEFINE O_SYNC        AS  1052672
-        >>DEFINE O_TMPFILE     AS  4194304 + O_DIRECTORY
+        >>DEFINE O_TMPFILE     AS  4259840
         >>DEFINE O_TRUNC       AS      512
         >>DEFINE O_WRONLY      AS        1
 
 
-      * >>DEFINE S_IFBLK  AS 24576
-      * >>DEFINE S_IFCHR  AS  8192
-      * >>DEFINE S_IFDIR  AS 16384
-      * >>DEFINE S_IFIFO  AS  4096
-      * >>DEFINE S_IFLNK  AS 40960
-      * >>DEFINE S_IFMT   AS 61440
-      * >>DEFINE S_IFREG  AS 32768
-      * >>DEFINE S_IFSOCK AS 49152
-        
+        >>DEFINE S_IFBLK  AS 24576
+        >>DEFINE S_IFCHR  AS  8192
+        >>DEFINE S_IFDIR  AS 16384
+        >>DEFINE S_IFIFO  AS  4096
+        >>DEFINE S_IFLNK  AS 40960
+        >>DEFINE S_IFMT   AS 61440
+        >>DEFINE S_IFREG  AS 32768
+        >>DEFINE S_IFSOCK AS 49152
+
         >>DEFINE S_IRGRP  AS    32
         >>DEFINE S_IROTH  AS     4
         >>DEFINE S_IRUSR  AS   256
