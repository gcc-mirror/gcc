@@ -0,0 +1,16 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This file is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct tm, as returned by localtime(3)/gmtime(3).
+        05 tm_sec    Binary-Long.
+        05 tm_min    Binary-Long.
+        05 tm_hour   Binary-Long.
+        05 tm_mday   Binary-Long.
+        05 tm_mon    Binary-Long.
+        05 tm_year   Binary-Long.
+        05 tm_wday   Binary-Long.
+        05 tm_yday   Binary-Long.
+        05 tm_isdst  Binary-Long.
+        05 tm_gmtoff Binary-Double.
+        05 tm_zone   Usage Pointer.
