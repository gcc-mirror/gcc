@@ -0,0 +1,17 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  pid_t  fork(void)
+      *  Returns 0 in the child, the child's pid in the parent, and
+      *  a negative value if the fork failed.
+        Identification Division.
+        Function-ID. posix-fork.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+
+        Procedure Division Returning Return-Value.
+          Call "fork" Returning Return-Value.
+          Goback.
+        End Function posix-fork.
