@@ -0,0 +1,30 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  chmod(const char *  pathname,  mode_t  mode)
+        Identification Division.
+        Function-ID. posix-chmod.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pathname PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+          01 Lk-Mode Binary-Long.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-Mode,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+
+          Call "chmod" using
+             By Reference Ws-pathname,
+             By Value Lk-Mode,
+             Returning Return-Value.
+          Goback.
+        End Function posix-chmod.
