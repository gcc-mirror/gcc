@@ -0,0 +1,21 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  close(int  fd)
+        Identification Division.
+        Function-ID. posix-close.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+
+        Procedure Division using
+             By Value Lk-fd,
+             Returning Return-Value.
+
+          Call "close" using
+             By Value Lk-fd,
+             Returning Return-Value.
+          Goback.
+        End Function posix-close.
