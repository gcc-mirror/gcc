@@ -0,0 +1,28 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  dup2(int  oldfd, int  newfd)
+      *  Makes Lk-newfd a copy of Lk-oldfd, closing Lk-newfd first if
+      *  it was already open.  Returns the new descriptor on success,
+      *  -1 on failure.  Used by a forked child, before execve, to
+      *  point its stdout (fd 1) at a pipe's write end.
+        Identification Division.
+        Function-ID. posix-dup2.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-oldfd PIC 9(8) Usage COMP.
+          01 Lk-newfd PIC 9(8) Usage COMP.
+
+        Procedure Division using
+             By Value Lk-oldfd,
+             By Value Lk-newfd,
+             Returning Return-Value.
+
+          Call "dup2" using
+             By Value Lk-oldfd,
+             By Value Lk-newfd,
+             Returning Return-Value.
+          Goback.
+        End Function posix-dup2.
