@@ -0,0 +1,27 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  DIR *  opendir(const char *  pathname)
+        Identification Division.
+        Function-ID. posix-opendir.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pathname PIC X(8192).
+        Linkage Section.
+          77 Return-Value Usage Pointer.
+          01 Lk-pathname PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+
+          Call "opendir" using
+             By Reference Ws-pathname,
+             Returning Return-Value.
+          Goback.
+        End Function posix-opendir.
