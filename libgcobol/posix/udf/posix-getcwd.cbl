@@ -0,0 +1,47 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * char *getcwd(char *buf, size_t size)
+        Identification Division.
+        Function-ID. posix-getcwd.
+
+        Environment Division.
+        Configuration Section.
+          Source-Computer. Sesame-Cookie
+        >>IF DEBUGGING-MODE is Defined
+          With Debugging Mode
+        >>END-IF
+          .
+
+        Data Division.
+        Working-Storage Section.
+          77 Ws-buffer   PIC X(8192).
+          77 Ws-bufsize  Usage Binary-Long.
+          77 Ws-result   Usage Pointer.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             Returning Return-Value.
+
+          Move Spaces to Ws-buffer.
+          Move Function Length(Ws-buffer) to Ws-bufsize.
+
+          Call "getcwd" using
+             By Reference Ws-buffer,
+             By Value     Ws-bufsize,
+             Returning    Ws-result.
+
+          If Ws-result = NULL
+             Move -1 to Return-Value
+          Else
+             Inspect Ws-buffer Replacing First Low-Value By Space
+             Move Ws-buffer to Lk-pathname
+             Move Zero to Return-Value
+          End-If.
+
+          Goback.
+
+        End Function posix-getcwd.
+        >> POP SOURCE FORMAT
