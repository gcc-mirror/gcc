@@ -0,0 +1,61 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  execve(const char * path, char * const argv[],
+      *              char * const envp[])
+      *  Only returns on failure - a successful call replaces the
+      *  calling (forked child) process image.  Lk-Argv-Table holds
+      *  up to 16 null-terminated argument strings; Lk-Argc is how
+      *  many of them are in use.  The child inherits the parent's
+      *  environment (envp is passed as NULL, which most C libraries
+      *  treat as "no change" for an already-running process image).
+        Identification Division.
+        Function-ID. posix-execve.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-path PIC X(8192).
+          77 Ws-arg-buf PIC X(256) Occurs 16.
+          77 Ws-argv Usage Pointer Occurs 17.
+          77 Ws-i PIC 9(8) Usage COMP.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-path PIC X ANY LENGTH.
+          01 Lk-Argc PIC 9(8) Usage COMP.
+          01 Lk-Argv-Table.
+             05 Lk-Arg PIC X(256) Occurs 16.
+
+        Procedure Division using
+             By Reference Lk-path,
+             By Value Lk-Argc,
+             By Reference Lk-Argv-Table,
+             Returning Return-Value.
+
+          If Lk-Argc > 16
+             Move -1 To Return-Value
+             Goback
+          End-If.
+
+          Move Lk-path To Ws-path.
+          Inspect Ws-path
+                  Replacing Trailing Space By Low-Value.
+
+          Perform Build-Argv
+                  Varying Ws-i From 1 By 1
+                  Until Ws-i > Lk-Argc.
+          Set Ws-argv(Lk-Argc + 1) To NULL.
+
+          Call "execve" using
+             By Reference Ws-path,
+             By Reference Ws-argv(1),
+             By Value NULL,
+             Returning Return-Value.
+          Goback.
+
+          Build-Argv.
+            Move Lk-Arg(Ws-i) To Ws-arg-buf(Ws-i).
+            Inspect Ws-arg-buf(Ws-i)
+                    Replacing Trailing Space By Low-Value.
+            Set Ws-argv(Ws-i) To Address Of Ws-arg-buf(Ws-i).
+
+        End Function posix-execve.
