@@ -0,0 +1,35 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  chown(const char * pathname, uid_t owner, gid_t group)
+      *  Pass -1 for either Lk-owner or Lk-group to leave that one
+      *  unchanged, the same as the underlying system call.
+        Identification Division.
+        Function-ID. posix-chown.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pathname PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+          01 Lk-owner    Binary-Long.
+          01 Lk-group    Binary-Long.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Value Lk-owner,
+             By Value Lk-group,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+
+          Call "chown" using
+             By Reference Ws-pathname,
+             By Value Lk-owner,
+             By Value Lk-group,
+             Returning Return-Value.
+          Goback.
+        End Function posix-chown.
