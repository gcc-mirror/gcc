@@ -0,0 +1,38 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  struct dirent *  readdir(DIR *  dirp)
+      *  Returns zero with Lk-dirent populated for an entry, or
+      *  non-zero when the directory is exhausted.
+        Identification Division.
+        Function-ID. posix-readdir.
+        Data Division.
+        Working-Storage Section.
+          77 Dirent-pointer Usage Pointer.
+          01 Lk-dirent-posix Based.
+          COPY dirent.
+        Linkage Section.
+          77 Return-Value Usage Binary-Long.
+          01 Lk-dirp Usage Pointer.
+          01 Lk-dirent.
+          COPY dirent.
+
+        Procedure Division using
+             By Value     Lk-dirp,
+             By Reference Lk-dirent,
+             Returning Return-Value.
+
+          Call "readdir" using
+             By Value Lk-dirp,
+             Returning dirent-pointer.
+
+          If dirent-pointer = NULL
+             move -1 to Return-Value
+          Else
+             move 0 to Return-Value
+             set address of lk-dirent-posix to dirent-pointer
+             move lk-dirent-posix to lk-dirent.
+
+          Goback.
+        End Function posix-readdir.
