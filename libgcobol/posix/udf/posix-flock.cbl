@@ -0,0 +1,31 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  flock( int  fd,  int  operation)
+      *  Lk-operation is one of the LOCK-* 88-levels below; add
+      *  LOCK-NB (4) to LOCK-EX or LOCK-SH to fail fast (EWOULDBLOCK)
+      *  instead of waiting for a lock another job already holds.
+        Identification Division.
+        Function-ID. posix-flock.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd PIC 9(8) Usage COMP.
+          01 Lk-operation Binary-Long.
+             88 LOCK-SH Value 1.
+             88 LOCK-EX Value 2.
+             88 LOCK-UN Value 8.
+             88 LOCK-NB Value 4.
+
+        Procedure Division using
+             By Value Lk-fd,
+             By Value Lk-operation
+             Returning Return-Value.
+
+          Call "flock" using
+             By Value Lk-fd,
+             By Value Lk-operation
+             Returning Return-Value.
+          Goback.
+        End Function posix-flock.
