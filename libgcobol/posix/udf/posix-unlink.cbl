@@ -19,10 +19,10 @@
              Returning Return-Value.
 
           Move Lk-pathname To Ws-pathname.
-          Inspect Ws-pathname 
-                  Replacing Trailing Space By Low-Value
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
 
-          Inspect Backward Ws-pathname Replacing Leading Space, 
+          Inspect Backward Ws-pathname Replacing Leading Space,
       -      By Low-Value.
           Call "unlink" using
              By Reference Ws-pathname,
