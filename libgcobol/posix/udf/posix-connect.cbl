@@ -0,0 +1,37 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  posix_connect_inet(int  fd,  const char *  host,
+      *                          int  port)
+      *  Resolves HOST and connects FD to it on PORT, building the
+      *  sockaddr_in the same way posix-open.cbl leans on posix_open
+      *  for the parts plain COBOL can't marshal itself.
+        Identification Division.
+        Function-ID. posix-connect.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-host PIC X(256).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-fd Binary-Long.
+          01 Lk-host PIC X ANY LENGTH.
+          01 Lk-port Binary-Long.
+
+        Procedure Division using
+             By Value Lk-fd,
+             By Reference Lk-host,
+             By Value Lk-port,
+             Returning Return-Value.
+
+          Move Lk-host To Ws-host.
+          Inspect Ws-host
+                  Replacing Trailing Space By Low-Value.
+
+          Call "posix_connect_inet" using
+             By Value     Lk-fd,
+             By Reference Ws-host,
+             By Value     Lk-port,
+             Returning Return-Value.
+          Goback.
+        End Function posix-connect.
