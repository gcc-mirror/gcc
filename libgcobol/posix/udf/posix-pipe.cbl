@@ -0,0 +1,33 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  pipe(int  pipefd[2])
+      *  Lk-read-fd is filled in with the read end, Lk-write-fd with
+      *  the write end.  Returns 0 on success, -1 on failure.
+        Identification Division.
+        Function-ID. posix-pipe.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pipefd PIC 9(8) Usage COMP Occurs 2.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-read-fd  PIC 9(8) Usage COMP.
+          01 Lk-write-fd PIC 9(8) Usage COMP.
+
+        Procedure Division using
+             By Reference Lk-read-fd,
+             By Reference Lk-write-fd,
+             Returning Return-Value.
+
+          Call "pipe" using
+             By Reference Ws-pipefd(1),
+             Returning Return-Value.
+
+          If Return-Value = Zero
+             Move Ws-pipefd(1) To Lk-read-fd
+             Move Ws-pipefd(2) To Lk-write-fd
+          End-If.
+
+          Goback.
+        End Function posix-pipe.
