@@ -0,0 +1,23 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  gettimeofday(struct timeval * tv, struct timezone * tz)
+        Identification Division.
+        Function-ID. posix-gettimeofday.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-timeval.
+          COPY timeval.
+
+        Procedure Division using
+             By Reference Lk-timeval,
+             Returning Return-Value.
+
+          Call "gettimeofday" using
+             By Reference Lk-timeval,
+             By Value NULL,
+             Returning Return-Value.
+          Goback.
+        End Function posix-gettimeofday.
