@@ -0,0 +1,31 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  pid_t  waitpid(pid_t pid, int * wstatus, int options)
+      *  Lk-exit-status is filled in with the raw wait status; the
+      *  caller decodes it with WIFEXITED/WEXITSTATUS-style masking
+      *  (wstatus is a raw int - byte 1 of the low-order halfword is
+      *  the exit code when the low byte is zero).
+        Identification Division.
+        Function-ID. posix-waitpid.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pid Binary-Long.
+          01 Lk-wstatus Binary-Long.
+          01 Lk-options Binary-Long.
+
+        Procedure Division using
+             By Value Lk-pid,
+             By Reference Lk-wstatus,
+             By Value Lk-options,
+             Returning Return-Value.
+
+          Call "waitpid" using
+             By Value Lk-pid,
+             By Reference Lk-wstatus,
+             By Value Lk-options,
+             Returning Return-Value.
+          Goback.
+        End Function posix-waitpid.
