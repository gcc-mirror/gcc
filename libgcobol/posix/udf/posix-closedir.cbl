@@ -0,0 +1,21 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  closedir(DIR *  dirp)
+        Identification Division.
+        Function-ID. posix-closedir.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Usage Binary-Long.
+          01 Lk-dirp Usage Pointer.
+
+        Procedure Division using
+             By Value Lk-dirp,
+             Returning Return-Value.
+
+          Call "closedir" using
+             By Value Lk-dirp,
+             Returning Return-Value.
+          Goback.
+        End Function posix-closedir.
