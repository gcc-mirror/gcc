@@ -0,0 +1,38 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  symlink(const char *  target,  const char *  linkpath)
+      *
+      *  Creates Lk-linkpath as a symbolic link pointing at
+      *  Lk-target, e.g. a "current"-period alias that a rollover
+      *  step repoints at each new period's file without copying it.
+        Identification Division.
+        Function-ID. posix-symlink.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-target   PIC X(8192).
+          77 Ws-linkpath PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-target   PIC X ANY LENGTH.
+          01 Lk-linkpath PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-target,
+             By Reference Lk-linkpath,
+             Returning Return-Value.
+
+          Move Lk-target To Ws-target.
+          Inspect Ws-target
+                  Replacing Trailing Space By Low-Value.
+          Move Lk-linkpath To Ws-linkpath.
+          Inspect Ws-linkpath
+                  Replacing Trailing Space By Low-Value.
+
+          Call "symlink" using
+             By Reference Ws-target,
+             By Reference Ws-linkpath,
+             Returning Return-Value.
+          Goback.
+        End Function posix-symlink.
