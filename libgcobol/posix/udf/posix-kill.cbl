@@ -0,0 +1,32 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  CALL "posix-kill" using     by value Exit-Status
+      *                     returning Return-Value
+      *  follows the same Linkage Section shape as posix-exit.cbl.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  kill(pid_t pid, int sig)
+        Identification Division.
+        Function-ID. posix-kill.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pid Binary-Long.
+          01 Lk-signal Binary-Long.
+             88 SIGHUP  Value 1.
+             88 SIGINT  Value 2.
+             88 SIGKILL Value 9.
+             88 SIGTERM Value 15.
+
+        Procedure Division using
+             By Value Lk-pid,
+             By Value Lk-signal,
+             Returning Return-Value.
+
+          Call "kill" using
+             By Value Lk-pid,
+             By Value Lk-signal,
+             Returning Return-Value.
+          Goback.
+        End Function posix-kill.
