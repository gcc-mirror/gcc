@@ -1,21 +1,104 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  LK-RECURSIVE is an optional third argument.  When the caller
+      *  passes it non-zero, every missing parent directory along
+      *  Lk-pathname is created too ("mkdir -p"); an existing parent
+      *  is not an error.  When omitted, behavior is unchanged - a
+      *  single mkdir(2) call, which fails if a parent is missing.
+      *
+      *  LK-ERRNO is an optional fourth argument.  On a failing
+      *  Return-Value it is set to the specific errno(3) value
+      *  (EEXIST, EACCES, ENOSPC, etc. - see errno.cpy) so a caller
+      *  can tell "already exists" apart from a real problem instead
+      *  of seeing the same bare nonzero code for both.  Note that
+      *  Return-Value itself comes back Zero, not an error, when the
+      *  only reason mkdir(2) failed was that the directory (or, in
+      *  the recursive case, a parent) already existed - Lk-Errno is
+      *  for the failures Return-Value still reports.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
         Identification Division.
         Function-ID. posix-mkdir.
         Data Division.
         Working-Storage Section.
-          77 bufsize Usage Binary-Long.
+          77 bufsize      Usage Binary-Long.
+          77 Ws-pathname   PIC X(8192).
+          77 Ws-len        PIC 9(8) Usage COMP.
+          77 Ws-i          PIC 9(8) Usage COMP.
+          77 Ws-errno      Binary-Long.
+          78 EEXIST-VALUE  Value 17.
         Linkage Section.
           77 Return-Value Binary-Long.
           01 Lk-pathname PIC X ANY LENGTH.
           01 Lk-Mode Binary-Long.
-          
+          01 Lk-Recursive PIC 9(8).
+          01 Lk-Errno Binary-Long.
+
         Procedure Division using
              By Reference Lk-pathname,
-             By Value Lk-Mode, 
-             Returning Return-Value.
-          Inspect Backward Lk-pathname Replacing Leading Space By Low-Value
-          Call "mkdir" using
-             By Reference Lk-pathname,
-             By Value Lk-Mode, 
+             By Value Lk-Mode,
+             By Reference Optional Lk-Recursive,
+             By Reference Optional Lk-Errno,
              Returning Return-Value.
+
+          If Lk-Errno Is Not Omitted
+             Move Zero To Lk-Errno
+          End-If.
+
+          If Lk-Recursive Is Omitted
+          or Lk-Recursive = Zero
+             Call "mkdir" using
+                By Reference Lk-pathname,
+                By Value Lk-Mode,
+                Returning Return-Value
+             If Return-Value < Zero
+             and Lk-Errno Is Not Omitted
+                Call "posix_errno" Returning Lk-Errno
+             End-If
+             Goback
+          End-If.
+
+          Move Function Length(Function Trim(Lk-pathname))
+            To Ws-len.
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+
+          Move Zero To Return-Value.
+          Perform Mkdir-One-Level
+                  Varying Ws-i From 2 By 1
+                  Until Ws-i > Ws-len
+                     or Return-Value < Zero.
+
+          If Return-Value Not < Zero
+             Call "mkdir" using
+                By Reference Ws-pathname(1:Ws-len),
+                By Value Lk-Mode,
+                Returning Return-Value
+             Perform Ignore-Eexist
+          End-If.
           Goback.
+
+          Mkdir-One-Level.
+            If Ws-pathname(Ws-i:1) = '/'
+               Call "mkdir" using
+                  By Reference Ws-pathname(1:Ws-i - 1),
+                  By Value Lk-Mode,
+                  Returning Return-Value
+               Perform Ignore-Eexist
+            End-If.
+
+          Ignore-Eexist.
+            If Return-Value < Zero
+               Call "posix_errno" Returning Ws-errno
+               If Ws-errno = EEXIST-VALUE
+                  Move Zero To Return-Value
+               Else
+                  If Lk-Errno Is Not Omitted
+                     Move Ws-errno To Lk-Errno
+                  End-If
+               End-If
+            End-If.
+
         End Function posix-mkdir.
