@@ -0,0 +1,37 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  setenv(const char * name, const char * value, int overwrite)
+        Identification Division.
+        Function-ID. posix-setenv.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-name     PIC X(256).
+          77 Ws-value    PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-name      PIC X ANY LENGTH.
+          01 Lk-value     PIC X ANY LENGTH.
+          01 Lk-overwrite Binary-Long.
+
+        Procedure Division using
+             By Reference Lk-name,
+             By Reference Lk-value,
+             By Value Lk-overwrite,
+             Returning Return-Value.
+
+          Move Lk-name To Ws-name.
+          Inspect Ws-name
+                  Replacing Trailing Space By Low-Value.
+          Move Lk-value To Ws-value.
+          Inspect Ws-value
+                  Replacing Trailing Space By Low-Value.
+
+          Call "setenv" using
+             By Reference Ws-name,
+             By Reference Ws-value,
+             By Value Lk-overwrite,
+             Returning Return-Value.
+          Goback.
+        End Function posix-setenv.
