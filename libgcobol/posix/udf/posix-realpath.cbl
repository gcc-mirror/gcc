@@ -0,0 +1,44 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  char * realpath(const char * path, char * resolved_path)
+      *  resolved_path must be at least PATH_MAX (4096) bytes; the
+      *  caller's Lk-resolved is null-padded past the resolved name.
+        Identification Division.
+        Function-ID. posix-realpath.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pathname PIC X(8192).
+          77 Ws-resolved PIC X(8192).
+          77 Rp-pointer  Usage Pointer.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+          01 Lk-resolved PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-resolved,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+          Move Spaces To Ws-resolved.
+
+          Call "realpath" using
+             By Reference Ws-pathname,
+             By Reference Ws-resolved,
+             Returning Rp-pointer.
+
+          If Rp-pointer = NULL
+             Move -1 To Return-Value
+          Else
+             Inspect Ws-resolved
+                     Replacing Trailing Low-Value By Space
+             Move Ws-resolved To Lk-resolved
+             Move Zero To Return-Value
+          End-If.
+          Goback.
+        End Function posix-realpath.
