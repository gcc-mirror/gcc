@@ -0,0 +1,47 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * int  lstat(const char *  pathname,  struct stat *  statbuf)
+      * Like posix-stat, but does not follow a symlink named by
+      * pathname - it reports on the link itself.
+        Identification Division.
+        Function-ID. posix-lstat.
+
+        Environment Division.
+        Configuration Section.
+          Source-Computer. Alpha-Romeo
+        >>IF DEBUGGING-MODE is Defined
+          With Debugging Mode
+        >>END-IF
+          .
+
+        Data Division.
+        Working-Storage Section.
+          77 bufsize Usage Binary-Long.
+          77 Ws-pathname PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+          01 Lk-statbuf.
+          COPY statbuf.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-statbuf,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value
+
+          Move Function Byte-Length(Lk-statbuf) to bufsize.
+
+      D   Display 'posix-lstat: Ws-pathname ', Ws-pathname.
+      D   Display 'posix-lstat: Lk-statbuf has ', bufsize ' bytes'.
+
+          Call "posix_lstat" using Ws-pathname, Lk-statbuf
+                     By Value     bufsize
+                        Returning Return-Value.
+          Goback.
+
+        End Function posix-lstat.
+        >> POP SOURCE FORMAT
