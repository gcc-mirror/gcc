@@ -1,6 +1,13 @@
        >>PUSH SOURCE FORMAT
        >>SOURCE FIXED
       * int open(const char *pathname, int flags);
+      *
+      * Lk-pathname longer than Ws-pathname (8192 bytes) would
+      * otherwise be silently truncated by the Move below, opening a
+      * shorter path than the caller intended.  Return-Value of -2 is
+      * reserved to report that instead - a real posix_open() never
+      * returns it, since it only ever yields a valid descriptor or
+      * -1 with errno set.
         Identification Division.
         Function-ID. posix-open.
 
@@ -29,8 +36,13 @@
              By Reference Optional Lk-mode 
              Returning Return-Value.
 
+          If Function Length(Function Trim(Lk-pathname, Trailing))
+               > Function Length(Ws-pathname)
+             Move -2 to Return-Value
+             Goback.
+
           Move Lk-pathname To Ws-pathname.
-          Inspect Ws-pathname 
+          Inspect Ws-pathname
                   Replacing Trailing Space By Low-Value
 
       D   Display 'posix-open: Ws-pathname ', Ws-pathname.
@@ -38,7 +50,7 @@
 
           Set ws-mode-ptr to Address Of Lk-mode.
 
-          If ws-mode-ptr > 0 Then *> O_CREAT requires mode
+          If ws-mode-ptr Not = NULL Then *> O_CREAT requires mode
             Move Lk-mode to Ws-mode.
             
           Call "posix_open" using Ws-pathname, Lk-flags, Ws-mode, 
