@@ -0,0 +1,38 @@
+       >>PUSH SOURCE FORMAT
+       >>SOURCE FIXED
+      * int  statvfs(const char *  pathname,  struct statvfs *  buf)
+        Identification Division.
+        Function-ID. posix-statvfs.
+
+        Environment Division.
+        Configuration Section.
+          Source-Computer. Alpha-Romeo
+        >>IF DEBUGGING-MODE is Defined
+          With Debugging Mode
+        >>END-IF
+          .
+
+        Data Division.
+        Working-Storage Section.
+          77 Ws-pathname PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-pathname PIC X ANY LENGTH.
+          01 Lk-statvfsbuf.
+          COPY statvfsbuf.
+
+        Procedure Division using
+             By Reference Lk-pathname,
+             By Reference Lk-statvfsbuf,
+             Returning Return-Value.
+
+          Move Lk-pathname To Ws-pathname.
+          Inspect Ws-pathname
+                  Replacing Trailing Space By Low-Value.
+
+          Call "statvfs" using Ws-pathname, Lk-statvfsbuf
+                     Returning Return-Value.
+          Goback.
+
+        End Function posix-statvfs.
+        >> POP SOURCE FORMAT
