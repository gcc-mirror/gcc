@@ -0,0 +1,52 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      *
+      *  int  signal(int signum, void (*handler)(int))
+      *
+      *  Lk-handler-name is the PROGRAM-ID of a COBOL program taking
+      *  a single Binary-Long signal-number argument - its entry
+      *  point is resolved with SET ... TO ENTRY and installed as
+      *  the C-level handler.  A long-running sequential job can
+      *  PROGRAM-ID a small checkpoint routine, register it against
+      *  SIGTERM, and flush its current file position when the
+      *  scheduler's end-of-window kill arrives instead of dying
+      *  mid-record.
+        Identification Division.
+        Function-ID. posix-signal.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-handler Usage Program-Pointer.
+          01 Ws-old-group.
+             05 Ws-old  Usage Program-Pointer.
+          01 Ws-old-num Redefines Ws-old-group Pic S9(18) Comp-5.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-signum Binary-Long.
+             88 SIGHUP  Value 1.
+             88 SIGINT  Value 2.
+             88 SIGTERM Value 15.
+          01 Lk-handler-name PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Value Lk-signum,
+             By Reference Lk-handler-name,
+             Returning Return-Value.
+
+          Set Ws-handler To Entry Lk-handler-name.
+
+          Call "signal" using
+             By Value Lk-signum,
+             By Value Ws-handler,
+             Returning Ws-old.
+
+      *    signal(2) returns SIG_ERR (-1) only on failure; a NULL
+      *    (SIG_DFL) result is the ordinary "no handler previously
+      *    installed" value on a signal's first-ever registration.
+          If Ws-old-num = -1
+             Move -1 To Return-Value
+          Else
+             Move Zero To Return-Value
+          End-If.
+          Goback.
+        End Function posix-signal.
