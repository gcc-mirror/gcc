@@ -0,0 +1,48 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  char * getenv(const char * name)
+        Identification Division.
+        Function-ID. posix-getenv.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-name  PIC X(256).
+          77 Gv-pointer Usage Pointer.
+          77 Gv-value PIC X(1024).
+          77 Gv-size  Usage Binary-Long.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-name  PIC X ANY LENGTH.
+          01 Lk-value PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-name,
+             By Reference Lk-value,
+             Returning Return-Value.
+
+          Move Lk-name To Ws-name.
+          Inspect Ws-name
+                  Replacing Trailing Space By Low-Value.
+
+          Call "getenv" using
+             By Reference Ws-name,
+             Returning Gv-pointer.
+
+          If Gv-pointer = NULL
+             Move Spaces To Lk-value
+             Move -1 To Return-Value
+          Else
+             Move Low-Value To Gv-value
+             Move Function Length(Gv-value) To Gv-size
+             Call "strncpy" using
+                By Reference Gv-value,
+                By Value     Gv-pointer,
+                By Value     Gv-size
+                Returning    Gv-pointer
+             Inspect Gv-value Replacing Trailing Low-Value By Space
+             Move Gv-value To Lk-value
+             Move Zero To Return-Value
+          End-If.
+          Goback.
+        End Function posix-getenv.
