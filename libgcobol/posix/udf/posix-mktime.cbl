@@ -0,0 +1,24 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  time_t  mktime(struct tm * tm)
+      *  Inverse of posix-localtime: turns a broken-down Lk-tm back
+      *  into a single epoch value, via the local timezone.
+        Identification Division.
+        Function-ID. posix-mktime.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-tm.
+          COPY tm.
+
+        Procedure Division using
+             By Reference Lk-tm,
+             Returning Return-Value.
+
+          Call "mktime" using
+             By Reference Lk-tm,
+             Returning Return-Value.
+          Goback.
+        End Function posix-mktime.
