@@ -0,0 +1,24 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  mode_t  umask(mode_t  mask)
+      *  Returns the previous mask, same as the C library call, so a
+      *  job's startup paragraph can set its creation mask once and
+      *  restore it later if it needs to.
+        Identification Division.
+        Function-ID. posix-umask.
+        Data Division.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-Mask Binary-Long.
+
+        Procedure Division using
+             By Value Lk-Mask,
+             Returning Return-Value.
+
+          Call "umask" using
+             By Value Lk-Mask,
+             Returning Return-Value.
+          Goback.
+        End Function posix-umask.
