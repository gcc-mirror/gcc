@@ -0,0 +1,34 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  rename(const char *  oldpath,  const char *  newpath)
+        Identification Division.
+        Function-ID. posix-rename.
+        Data Division.
+        Working-Storage Section.
+          77 Ws-oldpath PIC X(8192).
+          77 Ws-newpath PIC X(8192).
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-oldpath PIC X ANY LENGTH.
+          01 Lk-newpath PIC X ANY LENGTH.
+
+        Procedure Division using
+             By Reference Lk-oldpath,
+             By Reference Lk-newpath,
+             Returning Return-Value.
+
+          Move Lk-oldpath To Ws-oldpath.
+          Inspect Ws-oldpath
+                  Replacing Trailing Space By Low-Value.
+          Move Lk-newpath To Ws-newpath.
+          Inspect Ws-newpath
+                  Replacing Trailing Space By Low-Value.
+
+          Call "rename" using
+             By Reference Ws-oldpath,
+             By Reference Ws-newpath,
+             Returning Return-Value.
+          Goback.
+        End Function posix-rename.
