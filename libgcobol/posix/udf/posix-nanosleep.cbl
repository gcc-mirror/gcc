@@ -0,0 +1,37 @@
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  This function is in the public domain.
+      *  Contributed by
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *  int  nanosleep(const struct timespec * req,
+      *                  struct timespec * rem)
+      *  Sleeps for Lk-seconds and Lk-nanoseconds.  Returns 0 if the
+      *  full interval elapsed, -1 if interrupted early (errno EINTR)
+      *  with the remaining time unused by this wrapper - a caller
+      *  that cares about the remainder can add it back in later.
+        Identification Division.
+        Function-ID. posix-nanosleep.
+        Data Division.
+        Working-Storage Section.
+          01 Ws-request.
+             COPY timespec.
+          01 Ws-remaining.
+             COPY timespec.
+        Linkage Section.
+          77 Return-Value Binary-Long.
+          01 Lk-seconds     Binary-Double.
+          01 Lk-nanoseconds Binary-Double.
+
+        Procedure Division using
+             By Value Lk-seconds,
+             By Value Lk-nanoseconds,
+             Returning Return-Value.
+
+          Move Lk-seconds     To tv_sec  Of Ws-request.
+          Move Lk-nanoseconds To tv_nsec Of Ws-request.
+
+          Call "nanosleep" using
+             By Reference Ws-request,
+             By Reference Ws-remaining,
+             Returning Return-Value.
+          Goback.
+        End Function posix-nanosleep.
